@@ -0,0 +1,120 @@
+      *>>SOURCE FORMAT IS FIXED
+      *> ***************************************************************
+      *> Author:    Brian Tiffin
+      *> Date:      11-Jul-2011
+      *> Purpose:   Generic find/replace masking utility, unequal length
+      *>            sub strings.  Callers pass their own finder and
+      *>            replacement tables so one utility can mask names,
+      *>            account numbers, or any other sensitive substring
+      *>            without duplicating the substitution logic.  A
+      *>            replacement that itself contains another finder
+      *>            string gets rescanned on the next pass, so nested
+      *>            substitutions resolve without the caller looping.
+      *> Tectonics: cobc -c ocmask.cob
+      *>
+      *> Modifications:
+      *>   01-Aug-2011 - rescan the result for further matches instead
+      *>                 of stopping after one left-to-right pass, so a
+      *>                 replacement that introduces another finder
+      *>                 string gets masked too; capped at max-passes to
+      *>                 keep a finder/replacement pair that reintroduces
+      *>                 itself from looping forever
+      *> ***************************************************************
+       identification division.
+       program-id. OCMASK.
+
+       data division.
+
+       working-storage section.
+       01 scan-source           pic x(256).
+       01 fore                  usage binary-long.
+       01 aft                   usage binary-long.
+       01 source-limit          usage binary-long.
+       01 element               usage binary-long.
+       01 rlen                  usage binary-long.
+       01 flen                  usage binary-long.
+       01 substitute-flag       pic x value low-value.
+          88 no-substitution    value low-value.
+          88 substitution-occured value high-value.
+       01 pass-flag             pic x value low-value.
+          88 pass-had-no-substitution value low-value.
+          88 pass-had-substitution    value high-value.
+       01 pass-count            usage binary-long.
+       01 max-passes            usage binary-long value 10.
+
+       linkage section.
+       01 source-string         pic x(256).
+       01 dest                  pic x(256).
+       01 mask-count            usage binary-long.
+       01 finder-table.
+          03 finder             pic x(16) occurs 1 to 50
+                                 depending on mask-count.
+       01 replacement-table.
+          03 replacement        pic x(32) occurs 1 to 50
+                                 depending on mask-count.
+
+      *> **************************************************************
+       procedure division using source-string, dest, mask-count,
+                                 finder-table, replacement-table.
+
+       move source-string to scan-source
+       move zero to pass-count
+       perform until pass-count >= max-passes
+           add 1 to pass-count end-add
+           move spaces to dest
+           set pass-had-no-substitution to true
+           perform find-replace-all
+           if pass-had-no-substitution
+               exit perform
+           end-if
+           move dest to scan-source
+       end-perform
+       goback.
+
+      *> **************************************************************
+       find-replace-all.
+       compute aft = 1 end-compute
+       compute fore = 1 end-compute
+       compute
+           source-limit = function
+               length(function trim(scan-source trailing))
+       end-compute
+       perform until fore > source-limit
+           set no-substitution to true
+           move 1 to element
+           perform until element > mask-count
+               perform find-replace-current
+               if no-substitution
+                   add 1 to element end-add
+               end-if
+           end-perform
+           if no-substitution
+               move scan-source(fore:1) to dest(aft:1)
+               add 1 to fore end-add
+               add 1 to aft end-add
+           end-if
+       end-perform
+       exit.
+
+      *> **************************************************************
+       find-replace-current.
+      *> Bugs abound when it comes to trailing spaces and this compute
+       compute
+           rlen = function
+               length(function trim(replacement(element) trailing))
+       end-compute
+       compute
+           flen = function
+                length(function trim(finder(element) trailing))
+       end-compute
+       if scan-source(fore:flen) = finder(element)
+           move replacement(element) to dest(aft:rlen)
+           add rlen to aft end-add
+           add flen to fore end-add
+           set substitution-occured to true
+           set pass-had-substitution to true
+           add 1 to mask-count giving element
+       end-if
+       exit.
+
+       end program OCMASK.
