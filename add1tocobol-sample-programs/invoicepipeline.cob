@@ -0,0 +1,51 @@
+       >>source format is free
+*>*********************************************************************
+*> Author:    jrls (John Ellis)
+*> Date:      27-Feb-2012
+*> Purpose:   Chains the invoice batch run end to end -- writeinvoice
+*>            builds the ODF spreadsheets, invoicereg prints the
+*>            control-total register, and invoicerep extracts the
+*>            database schema report -- stopping the run as soon as
+*>            any step comes back with a non-zero return code instead
+*>            of leaving an operator to run and check each one by
+*>            hand.
+*> Tectonics: cobc -x invoicepipeline.cob writeinvoice.cob
+*>            invoicereg.cob dbreport.cob odfscanner.cob
+*>*********************************************************************
+identification division.
+program-id. invoicepipeline.
+environment division.
+*>
+data division.
+*>
+working-storage section.
+*>
+ 01  step-name		pic x(20) value spaces.
+*>
+ procedure division.
+*>
+ 0000-start.
+*>
+     move "writeinvoice"	to step-name.
+     call "writeinvoice" end-call.
+     perform 0100-check-step.
+
+     move "invoicereg"		to step-name.
+     call "invoicereg" end-call.
+     perform 0100-check-step.
+
+     move "invoicerep"		to step-name.
+     call "invoicerep" end-call.
+     perform 0100-check-step.
+
+     display "invoicepipeline: all steps completed successfully".
+     goback.
+*>
+ 0100-check-step.
+*>
+     if return-code not = 0
+        display "invoicepipeline: " function trim(step-name)
+                " failed with return code " return-code
+                ", stopping the run"
+        stop run giving return-code
+     end-if.
