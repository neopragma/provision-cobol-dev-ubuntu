@@ -3,8 +3,16 @@
 *> Author:    jrls (John Ellis)
 *> Date:      Feb-2009
 *> Purpose:   This program scans a file that uses Open Document Format
-*>            creating the odfscannerb.data file which can be used for 
-*>            random access in the later subprograms..  
+*>            creating the odfscannerb.data file which can be used for
+*>            random access in the later subprograms..
+*>*********************************************************************
+*>Modifications:
+*>07-Jan-2013 - trTable/rrTable/flTable now each stop growing, with a
+*>              one-time warning, once they reach their OCCURS ceiling
+*>              instead of silently scanning past it; flCount's index
+*>              flInd is capped the same way so the field-boundary
+*>              scan in 0100-getfields can never index one past the
+*>              table either
 *>*********************************************************************
 identification division.
 program-id. odfscanner.
@@ -54,12 +62,19 @@ working-storage section.
      88  taginfld		value "f".
      88  intag			value "y".
  01  fnlength			unsigned-int value zero.
+ 01  flInd2			unsigned-int value zero.
+ 01  regionopen		pic x value spaces.
+     88  region-is-open	      value "y".
+ 01  rowtag.
+     05  rtchar occurs 18 times pic x value spaces.
+ 01  rtsub			unsigned-int value zero.
+ 01  introwstart		unsigned-int value zero.
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
 *>external field list table
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
  01  fieldlist external.
      05  flCount 		unsigned-int.
-     05  flTable      occurs 1 to 200
+     05  flTable      occurs 1 to 2000
                       depending on flCount
                       indexed by flInd.
          10  flField  		pic x(20).
@@ -68,6 +83,51 @@ working-storage section.
          10  flValueSet 	pic x.
          10  flStart		unsigned-int.
          10  flEnd		unsigned-int.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>external table-region list: a template can
+*>carry more than one <table:table> region
+*>(a multi-sheet workbook, or a summary table
+*>after the detail table), so every region's
+*>start/end is kept here, not just the first
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  tableregions external.
+     05  trCount		unsigned-int.
+     05  trTable      occurs 1 to 20
+                      depending on trCount
+                      indexed by trInd.
+         10  trStart		unsigned-int.
+         10  trEnd		unsigned-int.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>external row list: every <table:table-row>
+*>span found in any region, tagged with the
+*>region it belongs to, so odfaddrow can find
+*>the specific row a repeating field lives in
+*>and duplicate that one, not just whichever
+*>row happened to be scanned last
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  rowregions external.
+     05  rrCount		unsigned-int.
+     05  rrTable      occurs 1 to 500
+                      depending on rrCount
+                      indexed by rrInd.
+         10  rrRegion		unsigned-int.
+         10  rrStart		unsigned-int.
+         10  rrEnd		unsigned-int.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>capacity ceilings for the three external tables above, matched to
+*>their OCCURS bounds, and a one-time warning flag for each so a
+*>template that overflows one is reported instead of silently
+*>writing past the table
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  flTableMax		unsigned-int value 2000.
+ 01  flTableFullMsg		pic x value spaces.
+     88  flTableFullWarned	      value "y".
+ 01  trTableMax		unsigned-int value 20.
+ 01  trTableFullMsg		pic x value spaces.
+     88  trTableFullWarned	      value "y".
+ 01  rrTableMax		unsigned-int value 500.
+ 01  rrTableFullMsg		pic x value spaces.
+     88  rrTableFullWarned	      value "y".
 *>
 linkage section.
 *>
@@ -83,6 +143,8 @@ linkage section.
           output odffile2.
 
      move 0			to flCount.
+     move 0			to trCount.
+     move 0			to rrCount.
      set flInd			to 1.
 
      perform until end-of-file
@@ -99,13 +161,56 @@ linkage section.
                 move tbchar(tbsub + 1) to tbchar(tbsub)
             end-perform
             move odfchar	to tbchar(14)
-            if tbbletag(1:13) = "<table:table "
-               compute startpage = charcount - 13
+            if not region-is-open and tbbletag(1:13) = "<table:table "
+               if trCount < trTableMax
+                  add 1		to trCount
+                  move "y"		to regionopen
+                  compute trStart(trCount) = charcount - 13
+                  if trCount = 1
+                     compute startpage = trStart(trCount)
+                  end-if
+               else if not trTableFullWarned
+                  set trTableFullWarned to true
+                  display "odfscanner: WARNING -- table region list is "
+                          "full at " trCount " regions; further "
+                          "<table:table> regions will not be scanned"
+               end-if
+            end-if
+            if region-is-open and tbbletag = "</table:table>"
+               move charcount	to trEnd(trCount)
+               move spaces	to regionopen
+               if trCount = 1
+                  move charcount	to endpage
+               end-if
             end-if
-            if tbbletag = "</table:table>"
-               move charcount	to endpage
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>track the last complete detail row seen
+*>in the current region, so odfaddrow can
+*>duplicate it later if a caller needs
+*>more rows than the template shipped with
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+            perform varying rtsub from 1 by 1
+                    until rtsub > 17
+                move rtchar(rtsub + 1) to rtchar(rtsub)
+            end-perform
+            move odfchar	to rtchar(18)
+            if region-is-open and rowtag(1:17) = "<table:table-row"
+               compute introwstart = charcount - 17
             end-if
-            if startpage > 0 and endpage = 0  
+            if region-is-open and rowtag = "</table:table-row>"
+               if rrCount < rrTableMax
+                  add 1		to rrCount
+                  move trCount	to rrRegion(rrCount)
+                  move introwstart	to rrStart(rrCount)
+                  move charcount	to rrEnd(rrCount)
+               else if not rrTableFullWarned
+                  set rrTableFullWarned to true
+                  display "odfscanner: WARNING -- row region list is "
+                          "full at " rrCount " rows; further detail "
+                          "rows will not be scanned"
+               end-if
+            end-if
+            if region-is-open
                perform 0100-getfields
             end-if
          end-if
@@ -121,11 +226,29 @@ linkage section.
          move flField(flInd)(1:fnlength) to fieldtag
          move spaces		to flField(flInd)
          string function trim(fieldtag),
-                "]" 
+                "]"
                 into flField(flInd)
          end-string
      end-perform.
 
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>number repeated occurrences of the same
+*>field name (e.g. a "qty" placeholder
+*>that repeats down a detail line), so a
+*>caller filling the same name several
+*>times lands on a fresh cell each time
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     perform varying flInd from 1 by 1
+             until flInd > flCount
+         move zero		to flFieldOccur(flInd)
+         perform varying flInd2 from 1 by 1
+                 until flInd2 > flInd
+             if flField(flInd2) = flField(flInd)
+                add 1		to flFieldOccur(flInd)
+             end-if
+         end-perform
+     end-perform.
+
      close odffile
            odffile2.
 
@@ -142,17 +265,26 @@ linkage section.
      end-if.
      
      if not intag
-        if odfchar = "[" 
+        if odfchar = "["
            move 1 		to ftsub
            move odfchar		to ftchar(ftsub)
-           move charcount	to flStart(flInd)
+           if flInd <= flTableMax
+              move charcount	to flStart(flInd)
+           end-if
         else if odfchar = "]"
            add 1		to ftsub
            move odfchar		to ftchar(ftsub)
-           add 1		to flCount
-           move fieldtag	to flField(flInd)
-           move charcount	to flEnd(flInd)
-           set flInd		up by 1
+           if flCount < flTableMax
+              add 1		to flCount
+              move fieldtag	to flField(flInd)
+              move charcount	to flEnd(flInd)
+              set flInd		up by 1
+           else if not flTableFullWarned
+              set flTableFullWarned to true
+              display "odfscanner: WARNING -- ODF field table is full "
+                      "at " flCount " entries; further placeholders in "
+                      "the template will not be captured"
+           end-if
            move spaces		to fieldtag
         end-if
      end-if.
@@ -197,7 +329,7 @@ working-storage section.
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
  01  fieldlist external.
      05  flCount 		unsigned-int.
-     05  flTable      occurs 1 to 200
+     05  flTable      occurs 1 to 2000
                       depending on flCount
                       indexed by flInd.
          10  flField  		pic x(20).
@@ -208,6 +340,8 @@ working-storage section.
          10  flEnd		unsigned-int.
 *>
  01  searchField		pic x(20) value spaces.
+ 01  fieldFound		pic x value spaces.
+     88  field-was-found	      value "y".
 *>
 linkage section.
 *>
@@ -222,22 +356,33 @@ linkage section.
  0000-start.
 *>
      move 10			to retCode.
+     move spaces		to fieldFound.
      initialize	searchfield.
-     string "[", function trim(fieldName) , "]" 
+     string "[", function trim(fieldName) , "]"
             into searchField.
      display function trim(fieldName) "=" function trim(fieldValue).
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>a field name can appear more than once
+*>in a template (one placeholder per
+*>invoice line item); claim the first
+*>occurrence that hasn't been filled yet
+*>rather than stopping at the first one
+*>that has
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
      perform varying flInd from 1 by 1
              until flInd > flCount or retCode = 0
          if searchField = flField(flInd)
-            if flValueSet(flInd) = "y"
-               move 12		to retCode
-            else
+            move "y"		to fieldFound
+            if flValueSet(flInd) <> "y"
                move fieldValue	to flValue(flInd)
                move "y"		to flValueSet(flInd)
                move zero	to retCode
             end-if
          end-if
      end-perform.
+     if retCode <> 0 and field-was-found
+        move 12			to retCode
+     end-if.
               
 end program odfsetfield.
 *>*********************************************************************
@@ -312,6 +457,12 @@ end program odfstartform.
 *> Date:      Feb-2009
 *> Purpose:   This program writes 1 page from odfscannerb.data.
 *>*********************************************************************
+*>Modifications:
+*>07-Jan-2013 - warns if flTable (the external field-placeholder
+*>              table this paragraph walks page by page) is at its
+*>              flTableMax capacity, since a template that hit that
+*>              ceiling silently lost any placeholder past it
+*>*********************************************************************
 identification division.
 program-id. odfwritepage.
 *>.
@@ -350,12 +501,13 @@ working-storage section.
  01  formValue.
      05  formVchar occurs 100 times indexed by formVind
                                 pic x.
+ 01  flTableMax			unsigned-int value 2000.
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
 *>external field list table
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
  01  fieldlist external.
      05  flCount 		unsigned-int.
-     05  flTable      occurs 1 to 200
+     05  flTable      occurs 1 to 2000
                       depending on flCount
                       indexed by flInd.
          10  flField  		pic x(20).
@@ -378,6 +530,19 @@ linkage section.
 *>
  0000-start.
 *>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>flTable is capped at flTableMax entries; a template grown by
+*>odfaddrow (or one with an unusually large number of fields to
+*>begin with) can hit that ceiling, silently dropping any
+*>placeholder past it -- warn here, since this is the paragraph
+*>that walks the table to build each page
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     if flCount >= flTableMax
+        display "odfwritepage: WARNING -- ODF field table is full "
+                "at " flCount " entries; some placeholders in the "
+                "template may not have been captured"
+     end-if.
+
      open input   odffile
           extend  odfform.
 
@@ -514,3 +679,388 @@ linkage section.
      goback.
          
 end program odffinishform.
+*>*********************************************************************
+*> Author:    jrls (John Ellis)
+*> Date:      Feb-2009
+*> Purpose:   Grows a table region by duplicating its last detail
+*>            row, for a caller that has more repeating-field values
+*>            (line items) than the template shipped with.
+*>*********************************************************************
+*>Modifications:
+*>07-Jan-2013 - the duplicated row's new flTable/rrTable entries now
+*>              stop growing, with a one-time warning, once the table
+*>              is at its capacity instead of writing past the
+*>              OCCURS DEPENDING ON bound -- the large-invoice case
+*>              this paragraph exists for is exactly the case that
+*>              was most likely to hit that ceiling
+*>*********************************************************************
+identification division.
+program-id. odfaddrow.
+*>.
+environment division.
+*>
+input-output section.
+*>
+file-control.
+*>
+select oldfile		assign to "odfscanned.data"
+                        access random
+                        organization relative
+                        relative key is oldreckey.
+
+select newfile		assign to "odfscanned_grown.data"
+                        access random
+                        organization relative
+                        relative key is newreckey.
+*>
+data division.
+*>
+file section.
+*>
+fd oldfile.
+*>
+01 oldchar			pic x value spaces.
+*>
+fd newfile.
+*>
+01 newchar			pic x value spaces.
+*>
+working-storage section.
+*>
+ 01  oldreckey			unsigned-int value zero.
+ 01  newreckey			unsigned-int value zero.
+ 01  oldtotal			unsigned-int value zero.
+ 01  insertpoint		unsigned-int value zero.
+ 01  rowlen			unsigned-int value zero.
+ 01  i				unsigned-int value zero.
+ 01  oldrowstart		unsigned-int value zero.
+ 01  oldrowend			unsigned-int value zero.
+ 01  oldflcount			unsigned-int value zero.
+ 01  savedfield.
+     05  savedname		pic x(20).
+     05  savedoccur		unsigned-int.
+     05  savedoffset		unsigned-int.
+ 01  searchField		pic x(20) value spaces.
+ 01  targetstart		unsigned-int value zero.
+ 01  targetoccur		unsigned-int value zero.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>odfwritepage walks flTable in
+*>index order expecting it to match
+*>byte order in the document -- the
+*>duplicated row's fields are appended
+*>at the end of the table, so it must
+*>be re-sorted by flStart before the
+*>next write pass
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  sortwork.
+     05  swField		pic x(20).
+     05  swFieldOccur	unsigned-int.
+     05  swValue		pic x(100).
+     05  swValueSet	pic x.
+     05  swStart		unsigned-int.
+     05  swEnd		unsigned-int.
+ 01  sortj			unsigned-int value zero.
+ 01  keepshifting		pic x value spaces.
+     88  shift-more	      value "y".
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>external field list table
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  fieldlist external.
+     05  flCount 		unsigned-int.
+     05  flTable      occurs 1 to 2000
+                      depending on flCount
+                      indexed by flInd.
+         10  flField  		pic x(20).
+         10  flFieldOccur	unsigned-int.
+         10  flValue            pic x(100).
+         10  flValueSet 	pic x.
+         10  flStart		unsigned-int.
+         10  flEnd		unsigned-int.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>external table-region list
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  tableregions external.
+     05  trCount		unsigned-int.
+     05  trTable      occurs 1 to 20
+                      depending on trCount
+                      indexed by trInd.
+         10  trStart		unsigned-int.
+         10  trEnd		unsigned-int.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>external row list: every <table:table-row>
+*>span found in any region, tagged with the
+*>region it belongs to, so odfaddrow can find
+*>the specific row a repeating field lives in
+*>and duplicate that one, not just whichever
+*>row happened to be scanned last
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  rowregions external.
+     05  rrCount		unsigned-int.
+     05  rrTable      occurs 1 to 500
+                      depending on rrCount
+                      indexed by rrInd.
+         10  rrRegion		unsigned-int.
+         10  rrStart		unsigned-int.
+         10  rrEnd		unsigned-int.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>capacity ceilings for the two external tables this program grows,
+*>matched to their OCCURS bounds, and a one-time warning flag for
+*>each so a row duplicated past the limit is reported instead of
+*>silently writing past the table
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  flTableMax		unsigned-int value 2000.
+ 01  flTableFullMsg		pic x value spaces.
+     88  flTableFullWarned	      value "y".
+ 01  rrTableMax		unsigned-int value 500.
+ 01  rrTableFullMsg		pic x value spaces.
+     88  rrTableFullWarned	      value "y".
+*>
+linkage section.
+*>
+ 01  regionnbr			unsigned-int.
+ 01  fieldName			pic x(18).
+ 01  endpage			unsigned-int.
+*>
+ procedure division using regionnbr,
+                          fieldName,
+                          endpage.
+*>
+ 0000-start.
+*>
+     open input oldfile.
+*>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>find the highest record key currently
+*>in the scanned template
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     move 0			to oldtotal.
+     perform varying oldreckey from 1 by 1
+             until oldtotal <> 0
+         read oldfile
+              invalid key
+                 compute oldtotal = oldreckey - 1
+         end-read
+     end-perform.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>find the last-occurring placeholder for
+*>the field that just ran out of room,
+*>then find which scanned row it lives
+*>in -- that is the row to duplicate, not
+*>just whichever row happened to close
+*>last during the scan
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     initialize	searchfield.
+     string "[", function trim(fieldName) , "]"
+            into searchField.
+     move 0			to targetoccur.
+     move 0			to targetstart.
+     perform varying flInd from 1 by 1
+             until flInd > flCount
+         if flField(flInd) = searchField
+            and flFieldOccur(flInd) >= targetoccur
+            move flFieldOccur(flInd)	to targetoccur
+            move flStart(flInd)	to targetstart
+         end-if
+     end-perform.
+
+     move 0			to oldrowstart.
+     move 0			to oldrowend.
+     perform varying rrInd from 1 by 1
+             until rrInd > rrCount
+         if rrRegion(rrInd) = regionnbr
+            and targetstart >= rrStart(rrInd)
+            and targetstart <= rrEnd(rrInd)
+            move rrStart(rrInd)	to oldrowstart
+            move rrEnd(rrInd)	to oldrowend
+         end-if
+     end-perform.
+
+     compute rowlen = oldrowend - oldrowstart + 1.
+     compute insertpoint = oldrowend + 1.
+     move flCount		to oldflcount.
+
+     open output newfile.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>copy the unchanged prefix
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     move 1			to newreckey.
+     perform varying oldreckey from 1 by 1
+             until oldreckey > insertpoint - 1
+         read oldfile invalid key
+              display "odfaddrow: bad key " oldreckey
+         end-read
+         write newchar from oldchar
+         add 1			to newreckey
+     end-perform.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>copy in the duplicated row, registering
+*>a fresh unfilled occurrence of every
+*>field that lived in the original row
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     perform varying i from 0 by 1
+             until i > rowlen - 1
+         compute oldreckey = oldrowstart + i
+         read oldfile invalid key
+              display "odfaddrow: bad row key " oldreckey
+         end-read
+         write newchar from oldchar
+         add 1			to newreckey
+     end-perform.
+
+     perform varying flInd from 1 by 1
+             until flInd > oldflcount
+         if flStart(flInd) >= oldrowstart and flStart(flInd) <= oldrowend
+            if flCount < flTableMax
+               move flField(flInd)	to savedname
+               move flFieldOccur(flInd) to savedoccur
+               compute savedoffset = flStart(flInd) - oldrowstart
+               add 1		to flCount
+               move savedname	to flField(flCount)
+               add 1		to savedoccur
+               move savedoccur	to flFieldOccur(flCount)
+               compute flStart(flCount) = insertpoint + savedoffset
+               compute flEnd(flCount) = flStart(flCount) +
+                                         (flEnd(flInd) - flStart(flInd))
+               move spaces	to flValue(flCount)
+               move spaces	to flValueSet(flCount)
+            else if not flTableFullWarned
+               set flTableFullWarned to true
+               display "odfaddrow: WARNING -- ODF field table is full "
+                       "at " flCount " entries; the duplicated row's "
+                       "remaining fields will not be captured"
+            end-if
+         end-if
+     end-perform.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>copy the remaining tail, shifted down
+*>by the length of the inserted row
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     perform varying oldreckey from insertpoint by 1
+             until oldreckey > oldtotal
+         read oldfile invalid key
+              display "odfaddrow: bad tail key " oldreckey
+         end-read
+         write newchar from oldchar
+         add 1			to newreckey
+     end-perform.
+
+     close oldfile
+           newfile.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>shift every recorded position at or
+*>past the insertion point, then swap
+*>the grown file in under the name the
+*>rest of the pipeline expects
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     perform varying flInd from 1 by 1
+             until flInd > oldflcount
+         if flStart(flInd) >= insertpoint
+            add rowlen		to flStart(flInd)
+            add rowlen		to flEnd(flInd)
+         end-if
+     end-perform.
+
+     perform varying trInd from 1 by 1
+             until trInd > trCount
+         if trStart(trInd) >= insertpoint
+            add rowlen		to trStart(trInd)
+         end-if
+         if trEnd(trInd) >= insertpoint
+            add rowlen		to trEnd(trInd)
+         end-if
+     end-perform.
+
+     perform varying rrInd from 1 by 1
+             until rrInd > rrCount
+         if rrStart(rrInd) >= insertpoint
+            add rowlen		to rrStart(rrInd)
+         end-if
+         if rrEnd(rrInd) >= insertpoint
+            add rowlen		to rrEnd(rrInd)
+         end-if
+     end-perform.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>register the newly-inserted row itself
+*>so a further overflow of the same field
+*>can find and grow from it too
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     if rrCount < rrTableMax
+        add 1			to rrCount
+        move regionnbr		to rrRegion(rrCount)
+        move insertpoint	to rrStart(rrCount)
+        compute rrEnd(rrCount) = insertpoint + rowlen - 1
+     else if not rrTableFullWarned
+        set rrTableFullWarned to true
+        display "odfaddrow: WARNING -- row region list is full at "
+                rrCount " rows; the duplicated row will not be "
+                "registered for further growth"
+     end-if.
+
+     move trEnd(regionnbr)	to endpage.
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>put flTable back into flStart order --
+*>the duplicated row's fields were only
+*>ever appended at the end of the table
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     perform varying flInd from 2 by 1
+             until flInd > flCount
+         move flField(flInd)	to swField
+         move flFieldOccur(flInd) to swFieldOccur
+         move flValue(flInd)	to swValue
+         move flValueSet(flInd) to swValueSet
+         move flStart(flInd)	to swStart
+         move flEnd(flInd)	to swEnd
+         move flInd		to sortj
+         move "y"		to keepshifting
+         perform until not shift-more
+             if sortj <= 1
+                move spaces	to keepshifting
+             else
+                if flStart(sortj - 1) <= swStart
+                   move spaces	to keepshifting
+                else
+                   move flField(sortj - 1) to flField(sortj)
+                   move flFieldOccur(sortj - 1) to flFieldOccur(sortj)
+                   move flValue(sortj - 1) to flValue(sortj)
+                   move flValueSet(sortj - 1) to flValueSet(sortj)
+                   move flStart(sortj - 1) to flStart(sortj)
+                   move flEnd(sortj - 1) to flEnd(sortj)
+                   subtract 1	from sortj
+                end-if
+             end-if
+         end-perform
+         move swField		to flField(sortj)
+         move swFieldOccur	to flFieldOccur(sortj)
+         move swValue		to flValue(sortj)
+         move swValueSet	to flValueSet(sortj)
+         move swStart		to flStart(sortj)
+         move swEnd		to flEnd(sortj)
+     end-perform.
+
+     call "remove" using "odfscanned.data" end-call.
+
+     open input  newfile.
+     open output oldfile.
+     perform varying newreckey from 1 by 1
+             until newreckey > oldtotal + rowlen
+         read newfile invalid key
+              display "odfaddrow: bad copy-back key " newreckey
+         end-read
+         move newreckey		to oldreckey
+         write oldchar		from newchar
+     end-perform.
+     close newfile
+           oldfile.
+
+     call "remove" using "odfscanned_grown.data" end-call.
+
+     goback.
+
+end program odfaddrow.
