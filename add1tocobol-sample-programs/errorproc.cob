@@ -18,12 +18,30 @@
       *     now obsolete ENTRY verb.  Compiling with -Wall will display
       *     a warning.  No warning will occur using -std=MF
       * Tectonics: cobc -x errorproc.cob
+      *
+      * Modifications:
+      *     03-Oct-2011
+      *     err-proc now appends each error message it receives to
+      *     errorproc.log, so a run that scrolls the terminal away
+      *     still leaves a record of what the RTS reported.  It also
+      *     counts and reports how many times it has been re-entered.
        identification division.
        program-id. error_exit_proc.
 
+       environment division.
+       input-output section.
+       file-control.
+           select optional errorlog assign to "errorproc.log"
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  errorlog.
+       01  errorlogrec        pic x(325).
+
        working-storage section.
-      * entry point handlers are procedure addresses 
+
+      * entry point handlers are procedure addresses
        01  install-address   usage is procedure-pointer.
        01  install-flag      pic 9 comp-x value 0.
        01  status-code       pic s9(9) comp-5.
@@ -36,6 +54,10 @@
       * indexing variable for back scannning error message strings
        01  ind               pic s9(9) comp-5.
 
+      * length of the message text itself, not counting its null
+      * terminator, for the copy that goes to the log
+       01  msglen            pic s9(9) comp-5.
+
       * work variable to demonstrate raising exception, not RTE
        01  val               pic 9.
 
@@ -43,6 +65,10 @@
        01  once              pic 9 value 0.
            88 been-here            value 1.
 
+      * how many times err-proc has been entered, working storage so
+      * the tally survives across the re-entry demonstrated below
+       01  err-proc-entries  pic 9(4) value 0.
+
       * mocked up non-reentrant value
        01  global-value      pic 99 value 99.
 
@@ -156,6 +182,12 @@
 
        display "**ENTER error procedure**" end-display.
 
+      * track and report how many times this procedure has run
+       add 1 to err-proc-entries.
+       display
+           "err-proc has now been entered " err-proc-entries " time(s)"
+       end-display.
+
       * These lines are to demonstrate local and working storage
        display 
            "global-value: " global-value
@@ -174,6 +206,19 @@
        end-perform.
        display err-msg(1:ind) end-display.
 
+      * keep a copy of the message on disk, since the terminal
+      * scrolls away long before anyone thinks to look for it.
+      * the null terminator itself is left out of the copy -- a line
+      * sequential record has no business carrying a null byte
+       move spaces to errorlogrec.
+       compute msglen = ind - 1.
+       if msglen > 0
+           move err-msg(1:msglen) to errorlogrec
+       end-if.
+       open extend errorlog.
+       write errorlogrec.
+       close errorlog.
+
       * demonstrate trapping an error caused in error-proc
        if not been-here then
            set been-here to true 
