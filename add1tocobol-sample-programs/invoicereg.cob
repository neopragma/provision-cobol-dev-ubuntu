@@ -0,0 +1,403 @@
+       >>source format is free
+*>*********************************************************************
+*> Author:    jrls (John Ellis)
+*> Date:      Feb-2009
+*> Purpose:   Reads invoicedata from database/invoice1.csv and prints
+*>            an invoice register: one line per invoice plus running
+*>            and grand control totals for quantity and amount, so the
+*>            batch can be balanced without opening the spreadsheets.
+*>*********************************************************************
+*>Modifications:
+*>02-Jul-2012 - reads the CSV's record-type column (IN/CM) and nets a
+*>              credit memo / return row's amount out of the running
+*>              and grand totals instead of adding it; the amount
+*>              fields are signed now so a return-only invoice can
+*>              show a negative balance
+*>23-Jul-2012 - the quantity accumulators are now netted the same way
+*>              as the amount accumulators, and an unrecognized
+*>              currency code now sets a non-zero return code so
+*>              invoicepipeline catches it instead of silently
+*>              defaulting to USD
+*>28-Jan-2013 - now merges database/invoice2.csv and invoice3.csv
+*>              the same way writeinvoice does, instead of reading
+*>              only invoice1.csv and under-reporting a multi-region
+*>              site's totals; invoiceno/sonumber/quantity/unitprice
+*>              are staged to raw alphanumeric fields and validated
+*>              with function test-numval before going into their
+*>              numeric-edited items, with bad rows rejected to
+*>              invoicereg_rejects.txt instead of corrupting the
+*>              accumulators
+*>*********************************************************************
+identification division.
+program-id. invoicereg.
+environment division.
+*>
+input-output section.
+*>
+file-control.
+*>
+select invoicefile	assign to "database/invoice1.csv"
+                        organization is line sequential.
+select optional invoicefile2	assign to "database/invoice2.csv"
+                        organization is line sequential.
+select optional invoicefile3	assign to "database/invoice3.csv"
+                        organization is line sequential.
+select regfile		assign to "invoicereg.txt"
+                        organization is line sequential.
+select rejectfile	assign to "invoicereg_rejects.txt"
+                        organization is line sequential.
+*>
+data division.
+*>
+file section.
+*>
+fd invoicefile.
+*>
+01 invoicerec		pic x(200).
+*>
+fd invoicefile2.
+*>
+01 invoicerec2		pic x(200).
+*>
+fd invoicefile3.
+*>
+01 invoicerec3		pic x(200).
+*>
+fd regfile.
+*>
+01 regrec		pic x(132).
+*>
+fd rejectfile.
+*>
+01 rejectrec		pic x(220).
+*>
+working-storage section.
+*>
+ 01  eof			pic x value spaces.
+     88  end-of-file		      value "y".
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>regional invoice files are merged into one batch by reading
+*>>>them in turn -- invoicefile2/3 are optional, so a site with
+*>>>only one region behaves exactly as it always has
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  curregion			pic 9 value 1.
+ 01  maxregion			pic 9 value 3.
+ 01  untstate			pic x(4) value spaces.
+ 01  untstate2			pic x(4) value spaces.
+ 01  untcurrency		pic x(5) value spaces.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>staging fields for the CSV columns that must
+*>be numeric before they go into invoicedata,
+*>plus the reject-row counter
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  rawinvoiceno		pic x(10) value spaces.
+ 01  rawsonumber		pic x(10) value spaces.
+ 01  rawquantity		pic x(12) value spaces.
+ 01  rawunitprice		pic x(12) value spaces.
+ 01  rowok			pic x value spaces.
+     88  row-is-valid	      value "y".
+ 01  rejectcount		unsigned-int value zero.
+*>
+ 01 invoicedata		.
+*>
+    05  inv-invoiceno		pic 9(6) value zero.
+    05  inv-rectype		pic x(2) value "IN".
+        88  rec-is-invoice	      value "IN".
+        88  rec-is-creditmemo	      value "CM".
+    05  inv-invdate.
+        10  invd-year		pic x(4) value spaces.
+        10                      pic x value spaces.
+        10  invd-month		pic xx value spaces.
+        10 			pic x value spaces.
+        10  invd-day		pic xx value spaces.
+    05  inv-sonumber		pic 9(6).
+    05  inv-custpo               pic x(8).
+    05  inv-terms		pic x(8).
+    05  inv-salesrep		pic x(8).
+    05  inv-shipmethod		pic x(8).
+    05  inv-currency		pic x(3).
+    05  inv-address occurs 2 times.
+        10  inv-name  		pic x(28).
+        10  inv-addr1		pic x(28).
+        10  inv-addr2		pic x(28).
+        10  inv-city		pic x(16).
+        10  inv-state		pic xx.
+        10  inv-zip		pic 9(10).
+    05  inv-quantity		pic 9(10).
+    05  inv-description		pic x(70).
+    05  inv-unitprice		pic 9(6)v99.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>control-total accumulators
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  lastinvoice		pic 9(6) value zero.
+ 01  invoicecount		pic 9(6) value zero.
+ 01  invqty			pic s9(10) value zero.
+ 01  invamt			pic s9(8)v99 value zero.
+ 01  grandqty			pic s9(10) value zero.
+ 01  grandamt			pic s9(10)v99 value zero.
+ 01  lineamt			pic s9(8)v99 value zero.
+ 01  showqty			pic -zzz,zzz,zz9 value zero.
+ 01  showamt			pic -zzz,zzz,zz9.99 value zero.
+ 01  showcount			pic zzz,zz9 value zero.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>header fields snapshotted at invoice break,
+*>>>so a later record's unstring can't clobber
+*>>>the values a still-unprinted line needs
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  reg-sonumber		pic 9(6) value zero.
+ 01  reg-custpo		pic x(8) value spaces.
+ 01  reg-salesrep		pic x(8) value spaces.
+ 01  reg-currency		pic x(3) value spaces.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>multi-currency support: recognized codes
+*>>>and their conversion rate to US dollars,
+*>>>so a mixed-currency batch still balances
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  currency-codes.
+     05  filler		pic x(3) value "USD".
+     05  filler		pic x(3) value "CAD".
+     05  filler		pic x(3) value "EUR".
+     05  filler		pic x(3) value "GBP".
+ 01  currency-codes-r redefines currency-codes.
+     05  cur-code		occurs 4 times pic x(3).
+ 01  currency-rates.
+     05  filler		pic 9v9999 value 1.0000.
+     05  filler		pic 9v9999 value 1.3500.
+     05  filler		pic 9v9999 value 0.9300.
+     05  filler		pic 9v9999 value 0.7900.
+ 01  currency-rates-r redefines currency-rates.
+     05  cur-rate		occurs 4 times pic 9v9999.
+ 01  cur-ind			unsigned-int value zero.
+ 01  cur-found			pic x value spaces.
+     88  currency-is-known	      value "y".
+ 01  currate			pic 9v9999 value 1.0000.
+ 01  invusdamt			pic s9(8)v99 value zero.
+ 01  grandusdamt		pic s9(10)v99 value zero.
+ 01  showusdamt			pic -zzz,zzz,zz9.99 value zero.
+ 01  badcurrencycount		unsigned-int value zero.
+*>
+ procedure division.
+*>
+ 0000-start.
+*>
+     open input invoicefile
+                invoicefile2
+                invoicefile3.
+     open output regfile.
+     open output rejectfile.
+
+     move spaces		to regrec.
+     string "Invoice#   SO#      CustPO    SalesRep Cur Qty",
+            "         Amount           USD Equiv" delimited by size
+            into regrec
+     end-string.
+     write regrec.
+     move all "-"		to regrec.
+     write regrec.
+
+     perform until end-of-file
+         perform 0105-read-next-invoice
+         if end-of-file
+            if lastinvoice <> 0
+               perform 0200-putinvoiceline
+            end-if
+         else
+            inspect invoicerec replacing all '"' by " "
+            unstring invoicerec delimited by ","
+                     into rawinvoiceno,
+                          inv-rectype,
+                          inv-invdate,
+                          rawsonumber,
+                          inv-custpo,
+                          inv-salesrep,
+                          inv-shipmethod,
+                          inv-terms,
+                          untcurrency,
+                          inv-name(1),
+                          inv-addr1(1),
+                          untstate,
+                          inv-zip(1),
+                          inv-name(2),
+                          inv-addr1(2),
+                          untstate2,
+                          inv-zip(2),
+                          rawquantity,
+                          rawunitprice,
+                          inv-description
+            end-unstring
+            move function trim(untcurrency) to inv-currency
+            perform 0050-validate-row
+            if row-is-valid
+               perform 0100-accumulate-invoice
+            end-if
+         end-if
+     end-perform.
+
+     perform 0300-putgrandtotal.
+
+     close invoicefile
+           invoicefile2
+           invoicefile3.
+     close regfile.
+     close rejectfile.
+
+     if badcurrencycount > 0 or rejectcount > 0
+        move 4			to return-code
+     end-if.
+
+     goback.
+*>
+ 0050-validate-row.
+*>
+     move "y"			to rowok.
+     if function trim(rawinvoiceno) is not numeric
+        move spaces		to rowok
+     else if function trim(rawsonumber) is not numeric
+        move spaces		to rowok
+     else if function test-numval(rawquantity) <> 0
+        move spaces		to rowok
+     else if function test-numval(rawunitprice) <> 0
+        move spaces		to rowok
+     end-if.
+
+     if row-is-valid
+        move rawinvoiceno	to inv-invoiceno
+        move rawsonumber	to inv-sonumber
+        move rawquantity	to inv-quantity
+        move rawunitprice	to inv-unitprice
+     else
+        move spaces		to rejectrec
+        string "bad numeric field(s): ", function trim(invoicerec)
+               into rejectrec
+        end-string
+        write rejectrec
+        add 1			to rejectcount
+     end-if.
+*>
+ 0105-read-next-invoice.
+*>
+     evaluate curregion
+         when 1
+             read invoicefile
+                  at end perform 0106-advance-region
+             end-read
+         when 2
+             read invoicefile2
+                  at end perform 0106-advance-region
+                  not at end move invoicerec2 to invoicerec
+             end-read
+         when 3
+             read invoicefile3
+                  at end perform 0106-advance-region
+                  not at end move invoicerec3 to invoicerec
+             end-read
+     end-evaluate.
+*>
+ 0106-advance-region.
+*>
+     evaluate curregion
+         when 1 close invoicefile
+         when 2 close invoicefile2
+         when 3 close invoicefile3
+     end-evaluate.
+     add 1			to curregion.
+     if curregion > maxregion
+        move "y"		to eof
+     else
+        perform 0105-read-next-invoice
+     end-if.
+*>
+ 0100-accumulate-invoice.
+*>
+      if inv-invoiceno <> lastinvoice
+         if lastinvoice <> 0
+            perform 0200-putinvoiceline
+         end-if
+         move zero		to invqty
+         move zero		to invamt
+         add 1			to invoicecount
+         move inv-sonumber	to reg-sonumber
+         move inv-custpo	to reg-custpo
+         move inv-salesrep	to reg-salesrep
+         move inv-currency	to reg-currency
+         perform 0150-lookup-currency
+      end-if.
+      if rec-is-creditmemo
+         compute lineamt = 0 - (inv-quantity * inv-unitprice)
+         subtract inv-quantity	from invqty
+      else
+         compute lineamt = inv-quantity * inv-unitprice
+         add inv-quantity	to invqty
+      end-if.
+      add lineamt		to invamt.
+      move inv-invoiceno	to lastinvoice.
+*>
+ 0150-lookup-currency.
+*>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>look up the invoice's currency code and
+*>>>capture its rate to US dollars for the
+*>>>register's consolidated grand total; an
+*>>>unrecognized code registers at par (1.0000)
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+      move spaces		to cur-found.
+      move 1.0000		to currate.
+      perform varying cur-ind from 1 by 1
+              until cur-ind > 4
+          if reg-currency = cur-code(cur-ind)
+             move "y"			to cur-found
+             move cur-rate(cur-ind)	to currate
+          end-if
+      end-perform.
+      if not currency-is-known
+         add 1			to badcurrencycount
+         display "invoicereg: unrecognized currency code '"
+                 function trim(reg-currency)
+                 "' on invoice " lastinvoice " -- defaulting to USD"
+      end-if.
+*>
+ 0200-putinvoiceline.
+*>
+      move spaces		to regrec.
+      move invqty		to showqty.
+      move invamt		to showamt.
+      compute invusdamt = invamt * currate.
+      move invusdamt		to showusdamt.
+      string lastinvoice, "   ",
+             reg-sonumber, "   ",
+             reg-custpo, "  ",
+             reg-salesrep, " ",
+             reg-currency, " ",
+             showqty, " ",
+             showamt, " ",
+             showusdamt
+             into regrec
+      end-string.
+      write regrec.
+      add invqty		to grandqty.
+      add invamt		to grandamt.
+      add invusdamt		to grandusdamt.
+*>
+ 0300-putgrandtotal.
+*>
+      move all "-"		to regrec.
+      write regrec.
+      move spaces		to regrec.
+      move invoicecount		to showcount.
+      string "Invoices: ", showcount
+             into regrec
+      end-string.
+      write regrec.
+      move spaces		to regrec.
+      move grandqty		to showqty.
+      move grandamt		to showamt.
+      string "Total qty: ", showqty, "   Total amount: ", showamt
+             into regrec
+      end-string.
+      write regrec.
+      move spaces		to regrec.
+      move grandusdamt		to showusdamt.
+      string "Total amount (USD equivalent): ", showusdamt
+             into regrec
+      end-string.
+      write regrec.
