@@ -1,11 +1,17 @@
        >>SOURCE FORMAT IS FIXED
       ******************************************************************
       * Author:    Brian Tiffin
-      * Date:      29-July-2008 
-      * Purpose:   Plot trig and a random income/expense/worth report 
+      * Date:      29-July-2008
+      * Purpose:   Plot trig and an income/expense/worth report drawn
+      *            from the general ledger
       * Tectonics: requires access to gnuplot. http://www.gnuplot.info
       *            cobc -Wall -x plotworth.cob
       *     OVERWRITES ocgenplot.gp and ocgpdata.txt
+      *
+      * Modifications:
+      *   09-May-2011 - bi-weekly worth chart now aggregates real
+      *                 transactions out of database/generalledger.csv
+      *                 instead of synthesizing them with FUNCTION RANDOM
       ******************************************************************
        identification division.
        program-id. plotworth.
@@ -22,6 +28,12 @@
            select moneyfile
                assign to "ocgpdata.txt"
                organization is line sequential.
+           select ledgerfile
+               assign to "database/generalledger.csv"
+               organization is line sequential.
+           select monthfile
+               assign to "ocgpdata_monthly.txt"
+               organization is line sequential.
 
        data division.
        file section.
@@ -43,18 +55,77 @@
              03 expense   pic -zzzzzz9.99.
              03 filler    pic x.
              03 networth  pic -zzzzzz9.99.
+       fd ledgerfile.
+          01 ledgerrec pic x(80).
+       fd monthfile.
+          01 monthrec.
+             03 monthtimefield pic 9(8).
+             03 filler         pic x.
+             03 monthincome    pic -zzzzzz9.99.
+             03 filler         pic x.
+             03 monthexpense   pic -zzzzzz9.99.
+             03 filler         pic x.
+             03 monthnetworth  pic -zzzzzz9.99.
 
        working-storage section.
        01 angle   pic s9(7)v99.
 
-       01 dates   pic 9(8).
        01 days    pic s9(9).
        01 worth   pic s9(9).
-       01 amount  pic s9(9).
 
-       01 gplot   pic x(80) value is 'gnuplot -persist ocgenplot.gp'. 
+       01 gplot   pic x(80) value is 'gnuplot -persist ocgenplot.gp'.
        01 result  pic s9(9).
 
+      * once a gnuplot invocation fails (missing install, bad path,
+      * etc.) the remaining charts are skipped rather than aborting
+      * a run that has otherwise generated good data
+       01 gnuplot-ok pic x value "y".
+          88 gnuplot-unavailable value "n".
+
+      * general-ledger read and bi-weekly aggregation working storage
+       01 ledger-eof     pic x value spaces.
+          88 end-of-ledger    value "y".
+       01 ledgerdate     pic x(10) value spaces.
+       01 ledgerdesc     pic x(40) value spaces.
+       01 ledgeramt      pic x(12) value spaces.
+       01 txndate        pic 9(8) value zero.
+       01 txndate-r redefines txndate.
+          03 txn-year    pic 9(4).
+          03 txn-month   pic 9(2).
+          03 txn-day     pic 9(2).
+       01 txnamount      pic s9(7)v99 value zero.
+       01 startdate      pic 9(8) value zero.
+       01 startdate-r redefines startdate.
+          03 start-year  pic 9(4).
+          03 start-month pic 9(2).
+          03 start-day   pic 9(2).
+       01 startdays      pic s9(9) value zero.
+       01 txndays        pic s9(9) value zero.
+       01 periodcount    pic 9(4) value zero.
+       01 pindex         pic 9(4) value zero.
+       01 period-table.
+          03 period-entry occurs 40 times.
+             05 period-income  pic s9(9)v99 value zero.
+             05 period-expense pic s9(9)v99 value zero.
+       01 period-table-max    pic 9(4) value 40.
+       01 period-overflow-msg pic x value spaces.
+          88 period-overflow-warned value "y".
+
+      * monthly rollup working storage
+       01 monthcount     pic 9(4) value zero.
+       01 monthindex     pic 9(4) value zero.
+       01 rollmonths     pic s9(4) value zero.
+       01 rollyear       pic 9(4) value zero.
+       01 rollmonth      pic 9(2) value zero.
+       01 monthworth     pic s9(9) value zero.
+       01 month-table.
+          03 month-entry occurs 24 times.
+             05 month-income   pic s9(9)v99 value zero.
+             05 month-expense  pic s9(9)v99 value zero.
+       01 month-table-max     pic 9(4) value 24.
+       01 month-overflow-msg  pic x value spaces.
+          88 month-overflow-warned value "y".
+
        procedure division.
 
       * Create the script to plot sin and cos
@@ -83,8 +154,12 @@
        call "SYSTEM" using gplot
                      returning result.
        if result not = 0
-           display "Problem: " result
-           stop run returning result
+           display "gnuplot did not run (return code " result "); "
+                   "is it installed and on the path?"
+           display "the plot scripts and data files have still been "
+                   "written to this directory -- skipping the "
+                   "remaining charts"
+           move "n" to gnuplot-ok
        end-if.
 
       * Generate script to plot the random networth
@@ -110,32 +185,153 @@
        write gnuplot-command.
        close scriptfile.
 
+      * Read the general ledger and bucket each transaction into its
+      * bi-weekly period, income and expense kept as separate totals
+       open input ledgerfile.
+       perform until end-of-ledger
+           read ledgerfile
+               at end
+                   move "y" to ledger-eof
+               not at end
+                   inspect ledgerrec replacing all '"' by " "
+                   unstring ledgerrec delimited by ","
+                            into ledgerdate, ledgerdesc, ledgeramt
+                   end-unstring
+                   move function numval(function trim(ledgerdate))
+                       to txndate
+                   compute txnamount =
+                       function numval(function trim(ledgeramt))
+                   compute txndays = function integer-of-date(txndate)
+                   if startdate = zero
+                       move txndate to startdate
+                       move txndays to startdays
+                   end-if
+                   compute pindex =
+                       function integer((txndays - startdays) / 14) + 1
+                   if pindex > period-table-max
+                     if not period-overflow-warned
+                       display "plotworth: ledger has more than "
+                               period-table-max
+                               " bi-weekly periods -- extra"
+                       display "  transactions folded into the "
+                               "last period"
+                       move "y" to period-overflow-msg
+                     end-if
+                     move period-table-max to pindex
+                   end-if
+                   if pindex > periodcount
+                       move pindex to periodcount
+                   end-if
+                   if txnamount >= 0
+                       add txnamount to period-income(pindex)
+                   else
+                       subtract txnamount from period-expense(pindex)
+                   end-if
+                   compute monthindex =
+                       (txn-year - start-year) * 12
+                       + (txn-month - start-month) + 1
+                   if monthindex > month-table-max
+                     if not month-overflow-warned
+                       display "plotworth: ledger has more than "
+                               month-table-max
+                               " months -- extra transactions"
+                       display "  folded into the last month"
+                       move "y" to month-overflow-msg
+                     end-if
+                     move month-table-max to monthindex
+                   end-if
+                   if monthindex > monthcount
+                       move monthindex to monthcount
+                   end-if
+                   if txnamount >= 0
+                       add txnamount to month-income(monthindex)
+                   else
+                       subtract txnamount from month-expense(monthindex)
+                   end-if
+           end-read
+       end-perform.
+       close ledgerfile.
+
       * Generate a bi-weekly dataset with date, income, expense, worth
        open output moneyfile.
        move spaces to moneyrec.
-       move function integer-of-date(20080601) to dates.
-       move function random(0) to amount.
-
-       perform varying days from dates by 14
-           until days > dates + 365
+       move zero to worth.
+       perform varying pindex from 1 by 1
+           until pindex > periodcount
+               compute days = startdays + (pindex - 1) * 14
                move function date-of-integer(days) to timefield
-               compute amount = function random() * 2000
-               compute worth = worth + amount
-               move amount to income
-               compute amount  = function random() * 1800
-               compute worth = worth - amount 
-               move amount to expense
+               move period-income(pindex) to income
+               move period-expense(pindex) to expense
+               compute worth = worth + period-income(pindex)
+                   - period-expense(pindex)
                move worth to networth
                write moneyrec
        end-perform.
        close moneyfile.
 
       * Invoke gnuplot again.  Will open new window.
-       call "SYSTEM" using gplot
-                     returning result.
-       if result not = 0
-           display "Problem: " result
-           stop run returning result
+       if gnuplot-ok = "y"
+           call "SYSTEM" using gplot
+                         returning result
+           if result not = 0
+               display "gnuplot did not run (return code " result ")"
+               move "n" to gnuplot-ok
+           end-if
+       end-if.
+
+      * Generate script to plot the monthly rollup, alongside the
+      * bi-weekly chart above
+       open output scriptfile.
+       move "set xdata time" to gnuplot-command.
+       write gnuplot-command.
+       move 'set timefmt "%Y%m%d"' to gnuplot-command.
+       write gnuplot-command.
+       move 'set format x "%m"' to gnuplot-command.
+       write gnuplot-command.
+       move 'set title "Monthly income and expenses"' to gnuplot-command.
+       write gnuplot-command.
+       move 'set xlabel "2008 / 2009"' to gnuplot-command.
+       write gnuplot-command.
+       move 'plot "ocgpdata_monthly.txt" using 1:2 with boxes title
+      -' "Income" linecolor rgb "green"' to gnuplot-command.
+       write gnuplot-command.
+       move 'replot "ocgpdata_monthly.txt" using 1:3 with boxes title
+      -' "Expense" linecolor rgb "red"' to gnuplot-command.
+       write gnuplot-command.
+       move 'replot "ocgpdata_monthly.txt" using 1:4 with lines title
+      -' "Worth"' to gnuplot-command.
+       write gnuplot-command.
+       close scriptfile.
+
+      * Roll the same ledger totals up to one row per calendar month
+       open output monthfile.
+       move spaces to monthrec.
+       move zero to monthworth.
+       perform varying monthindex from 1 by 1
+           until monthindex > monthcount
+               compute rollmonths = start-month - 1 + monthindex - 1
+               compute rollyear = start-year + rollmonths / 12
+               compute rollmonth = function mod(rollmonths, 12) + 1
+               compute monthtimefield = rollyear * 10000
+                   + rollmonth * 100 + 1
+               move month-income(monthindex) to monthincome
+               move month-expense(monthindex) to monthexpense
+               compute monthworth =
+                   monthworth + month-income(monthindex)
+                   - month-expense(monthindex)
+               move monthworth to monthnetworth
+               write monthrec
+       end-perform.
+       close monthfile.
+
+      * Invoke gnuplot a third time.  Will open new window.
+       if gnuplot-ok = "y"
+           call "SYSTEM" using gplot
+                         returning result
+           if result not = 0
+               display "gnuplot did not run (return code " result ")"
+               move "n" to gnuplot-ok
+           end-if
        end-if.
 
        goback.
