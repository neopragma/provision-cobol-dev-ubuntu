@@ -4,6 +4,12 @@
       *> Date:      22-Oct-2008 
       *> Purpose:   Test the OCDUMP routine 
       *> Tectonics: cobc -x ocdump.cob
+      *>
+      *> Modifications:
+      *>   12-Sep-2011 - fix the numeric literal dump, which never
+      *>                 compiled (FUNCTION BYTE-LENGTH cannot be
+      *>                 applied to a literal directly), and add an
+      *>                 EBCDIC dump of the same buffer
       *> ***************************************************************
        identification division.
        program-id. testdump.
@@ -13,6 +19,8 @@
        01 buffer               pic x(64).
        01 int                  usage binary-long value 123.
        01 addr                 usage pointer.
+       01 numlit                usage binary-long value 0.
+       01 ebcdic-buffer        pic x(5) value x'c885939396'.
 
        01 len                  usage binary-long.
 
@@ -32,16 +40,22 @@
        move function byte-length(int) to len
        call "OCDUMP" using int len end-call
 
-       display "Numeric Literal Dump: " 0 end-display
-       move function byte-length(0) to len
-       call "OCDUMP" using 0 len end-call
+       display "Numeric Literal Dump: " numlit end-display
+       move function byte-length(numlit) to len
+       call "OCDUMP" using numlit len end-call
 
        display "Hex Literal Dump" end-display
        call "OCDUMP" using x"f5f5f5f5" 4 end-call
 
        set addr to address of buffer
        display "Pointer Dump: " addr end-display
-       call "OCDUMP" using addr function byte-length(addr) end-call 
+       call "OCDUMP" using addr function byte-length(addr) end-call
+
+       display "EBCDIC Dump: 'Hello' stored as EBCDIC bytes"
+           end-display
+       call "OCDUMP" using ebcdic-buffer function length(ebcdic-buffer)
+                            "E"
+       end-call
 
        goback.
        end program testdump.
@@ -49,15 +63,36 @@
        
       *>>SOURCE FORMAT IS FIXED
       *> ***************************************************************
-      *> Author:    Brian Tiffin     
-      *> Date:      20-Oct-2008 
-      *> Purpose:   Hex Dump display 
+      *> Author:    Brian Tiffin
+      *> Date:      20-Oct-2008
+      *> Purpose:   Hex Dump display
       *> Tectonics: cobc -c ocdump.cob
+      *>
+      *> Modifications:
+      *>   22-Aug-2011 - each dump line is also appended to ocdump.txt,
+      *>                 in addition to the terminal, so a dump can be
+      *>                 kept or diffed after the run scrolls away
+      *>   12-Sep-2011 - accept an optional encoding parameter; passing
+      *>                 "E" renders the character column as EBCDIC
+      *>                 (cp037) instead of the default ASCII, useful
+      *>                 for dumping mainframe-origin data.  The hex
+      *>                 bytes shown are always the raw byte values
+      *>                 either way -- only the character column changes
       *> ***************************************************************
        identification division.
        program-id. OCDUMP.
 
+       environment division.
+       input-output section.
+       file-control.
+           select optional dumpfile assign to "ocdump.txt"
+               organization is line sequential.
+
        data division.
+       file section.
+       fd dumpfile.
+       01 dumprec                         pic x(80).
+
        local-storage section.
        01 counter                         usage binary-long.
        01 byline                          usage binary-long.
@@ -70,6 +105,11 @@
        01 lins                 pic 9999   usage computational-5.
        01 colu                 pic 99     usage computational-5.
 
+       01 outline                         pic x(80) value spaces.
+       01 offset-edit                     pic 99999.
+       01 hexpos                          pic 9999 usage computational-5.
+       01 hexpos2                         pic 9999 usage computational-5.
+
        01 char-table           pic x(256) value
            '................................' &
           x'202122232425262728292a2b2c2d2e2f' &
@@ -81,7 +121,24 @@
            '................................' &
            '................................' &
            '................................' &
-           '................................'. 
+           '................................'.
+       01 ebcdic-table         pic x(256) value
+          x'2e2e2e2e2e2e2e2e2e2e2e2e2e2e2e2e' &
+          x'2e2e2e2e2e2e2e2e2e2e2e2e2e2e2e2e' &
+          x'2e2e2e2e2e2e2e2e2e2e2e2e2e2e2e2e' &
+          x'2e2e2e2e2e2e2e2e2e2e2e2e2e2e2e2e' &
+          x'202e2e2e2e2e2e2e2e2e2e2e3c282b7c' &
+          x'262e2e2e2e2e2e2e2e2e21242a293b2e' &
+          x'2d2f2e2e2e2e2e2e2e2e2e2c255f3e3f' &
+          x'2e2e2e2e2e2e2e2e2e603a2340273d22' &
+          x'2e6162636465666768692e2e2e2e2e2e' &
+          x'2e6a6b6c6d6e6f7071722e2e2e2e2e2e' &
+          x'2e7e737475767778797a2e2e2e2e2e2e' &
+          x'5e2e2e2e2e2e2e2e2e2e5b5d2e2e2e2e' &
+          x'7b4142434445464748492e2e2e2e2e2e' &
+          x'7d4a4b4c4d4e4f5051522e2e2e2e2e2e' &
+          x'5c2e535455565758595a2e2e2e2e2e2e' &
+          x'303132333435363738392e2e2e2e2e2e'.
        01 dots                 pic x(16)  value '................'.
        01 show                 pic x(16).
 
@@ -93,17 +150,24 @@
        linkage section.
        01 buffer               pic x      any length.
        01 len                             usage binary-long.
+       01 encoding             pic x.
       *> **************************************************************
-       
-       procedure division using buffer len.
+
+       procedure division using buffer len, optional encoding.
+
+       open extend dumpfile
 
        perform varying counter from 1 by 16
            until counter > len
+               move spaces to outline
                move counter to offset
                display
                    offset space space with no advancing
                end-display
+               move offset to offset-edit
+               move offset-edit to outline(1:5)
                move dots to show
+               move 8 to hexpos
                perform varying byline from 0 by 1
                    until byline > 15
                        add counter to byline giving current end-add
@@ -111,6 +175,7 @@
                            display
                                space space space with no advancing
                            end-display
+                           move spaces to outline(hexpos:3)
                        else
                            set address of byte to
                                address of buffer(current:1)
@@ -122,16 +187,31 @@
                            end-divide
                            move hex-digit(high + 1:1) to high-hex
                            move hex-digit(low + 1:1) to low-hex
-                           move char-table(datum + 1:1)
-                               to show(byline + 1:1)
+                           if encoding not omitted and encoding = "E"
+                               move ebcdic-table(datum + 1:1)
+                                   to show(byline + 1:1)
+                           else
+                               move char-table(datum + 1:1)
+                                   to show(byline + 1:1)
+                           end-if
                            display
                                hex space with no advancing
                            end-display
+                           move hex to outline(hexpos:2)
+                           compute hexpos2 = hexpos + 2
+                           move space to outline(hexpos2:1)
                        end-if
+                       add 3 to hexpos end-add
                end-perform
                display space space show end-display
+               compute hexpos2 = hexpos + 2
+               move show to outline(hexpos2:16)
+               move outline to dumprec
+               write dumprec
        end-perform
        display "" end-display
 
+       close dumpfile
+
        goback.
        end program OCDUMP.
