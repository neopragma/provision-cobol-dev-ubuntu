@@ -4,49 +4,254 @@
 *> Date:      Nov-2008
 *> Purpose:   command line processing
 *>*********************************************************************
+*>Modifications:
+*>23-Jul-2012 - -f/--format now resolves to the invoicerep output
+*>              file that backs that format (dbreportc.csv for
+*>              TEXT/CSV, dbreportx.xml for HTML); -e/-d confirm
+*>              that file exists before logging the report as
+*>              delivered, instead of the switch only changing what
+*>              got printed in the distribution log line
+*>11-Sep-2012 - 0600-show-usage now sets exitcode to 1; the header
+*>              comment already documented -h as a non-zero exit but
+*>              the paragraph only set cmdstatus, so "cmdline -h" on
+*>              its own exited 0
+*>*********************************************************************
 identification division.
 program-id. cmdline.
+environment division.
+*>
+input-output section.
+*>
+file-control.
+*>
+select optional distfile	assign to "distributionlog.txt"
+                                organization is line sequential.
+select optional reportfile	assign to rept-reportfile
+                                organization is line sequential
+                                file status is reportfile-status.
+*>
 data division.
 *>
+file section.
+*>
+fd distfile.
+*>
+01 distrec		pic x(80).
+*>
+fd reportfile.
+*>
+01 reportfilerec	pic x(200).
+*>
 working-storage section.
 *>******************************************
 01 argv			pic x(100) value spaces.
    88 recv		           value "-r", "--recv".
    88 email			   value "-e", "--email".
    88 delivered			   value "-d", "--delivered".
+   88 format-switch		   value "-f", "--format".
+   88 help-switch		   value "-h", "--help".
 01 cmdstatus		pic x    value spaces.
-   88 lastcmd		         value "l".
+   88 lastcmd		         value "l", "h".
+   88 help-requested	         value "h".
+01 howsentset		pic x    value spaces.
+   88 howsent-already-set	      value "y".
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>exit code returned to the shell: zero
+*>means clean, non-zero means at least
+*>one switch was rejected or -h was seen
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+01 exitcode		pic s9(4) value zero.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>recognized report formats for -f/--format
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+01 report-formats.
+   05 filler		pic x(10) value "TEXT".
+   05 filler		pic x(10) value "CSV".
+   05 filler		pic x(10) value "HTML".
+01 report-formats-r redefines report-formats.
+   05 valid-format	occurs 3 times pic x(10).
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>the physical invoicerep output file that backs each report
+*>format, positionally matched to valid-format above -- the
+*>chosen format decides which file gets delivered/emailed
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+01 report-filenames.
+   05 filler		pic x(24) value "dbreportc.csv".
+   05 filler		pic x(24) value "dbreportc.csv".
+   05 filler		pic x(24) value "dbreportx.xml".
+01 report-filenames-r redefines report-filenames.
+   05 valid-filename	occurs 3 times pic x(24).
+01 fmt-ind		unsigned-int value zero.
+01 rawformat		pic x(10) value spaces.
 01 reptinfo.
    05 rept-recv		pic x(30) value spaces.
    05 rept-howsent	pic x(10) value spaces.
+   05 rept-format	pic x(10) value "TEXT".
+01 rept-reportfile	pic x(24) value "dbreportc.csv".
+01 reportfile-status	pic xx value spaces.
+01 nowstamp.
+   05 now-date		pic x(8).
+   05 now-time		pic x(6).
+   05 filler		pic x(7).
 *>
 procedure division.
  0000-start.
 *>
     perform until lastcmd
          move low-values	to argv
-         accept argv		from argument-value		
+         accept argv		from argument-value
          if argv > low-values
             perform 0100-process-arguments
          else
             move "l"		to cmdstatus
          end-if
     end-perform
-    display reptinfo.
-    stop run.
+    if exitcode = zero and not help-requested
+       display reptinfo
+    end-if.
+    stop run giving exitcode.
 *>
  0100-process-arguments.
 *>
      evaluate true
+         when help-switch
+            perform 0600-show-usage
          when recv
             if rept-recv = spaces
                accept rept-recv	from argument-value
             else
                display "duplicate " argv
+               move 1		to exitcode
             end-if
          when email
-            move "email"	to rept-howsent
+            perform 0200-set-howsent
+            if rept-howsent = "email"
+               perform 0300-send-email
+            end-if
          when delivered
-            move "delivered"	to rept-howsent
-         when other display "invalid switch: " argv
+            perform 0200-set-howsent
+            if rept-howsent = "delivered"
+               perform 0400-mark-delivered
+            end-if
+         when format-switch
+            perform 0500-set-format
+         when other
+            display "invalid switch: " argv
+            move 1		to exitcode
      end-evaluate.
+*>
+ 0200-set-howsent.
+*>
+     if howsent-already-set
+        display "duplicate delivery method, " argv " ignored -- "
+                "already set to " function trim(rept-howsent)
+        move 1			to exitcode
+     else
+        if email
+           move "email"		to rept-howsent
+        else
+           move "delivered"	to rept-howsent
+        end-if
+        move "y"		to howsentset
+     end-if.
+*>
+ 0300-send-email.
+*>
+     if rept-recv = spaces
+        display "-e/--email needs a recipient -- pass -r before -e"
+        move 1			to exitcode
+     else
+        perform 0650-check-report-exists
+        if exitcode = zero
+           display "emailing " function trim(rept-format)
+                   " report to " function trim(rept-recv)
+           perform 0700-log-delivery
+        end-if
+     end-if.
+*>
+ 0400-mark-delivered.
+*>
+     if rept-recv = spaces
+        display "-d/--delivered needs a recipient -- pass -r before -d"
+        move 1			to exitcode
+     else
+        perform 0650-check-report-exists
+        if exitcode = zero
+           display "routing " function trim(rept-format)
+                   " report to " function trim(rept-recv)
+                   " for physical delivery"
+           perform 0700-log-delivery
+        end-if
+     end-if.
+*>
+ 0650-check-report-exists.
+*>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>the -f/--format switch names which invoicerep output file is
+*>actually being delivered; confirm it exists before logging the
+*>delivery as successful instead of recording one that never ran
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     open input reportfile.
+     if reportfile-status <> "00"
+        display function trim(rept-reportfile)
+                " is missing -- run invoicerep before delivering the "
+                function trim(rept-format) " report"
+        move 1			to exitcode
+     else
+        close reportfile
+     end-if.
+*>
+ 0700-log-delivery.
+*>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>append one line per delivery request
+*>to the distribution log so a batch of
+*>runs can be reviewed after the fact
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     move function current-date	to nowstamp.
+     open extend distfile.
+     move spaces		to distrec.
+     string now-date, " ", now-time, "  ",
+            function trim(rept-howsent), "  ",
+            function trim(rept-format), "  ",
+            function trim(rept-recv)
+            into distrec
+     end-string.
+     write distrec.
+     close distfile.
+*>
+ 0500-set-format.
+*>
+     move spaces		to rawformat.
+     accept rawformat		from argument-value.
+     inspect rawformat converting
+             "abcdefghijklmnopqrstuvwxyz" to
+             "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+     move zero			to fmt-ind.
+     perform varying fmt-ind from 1 by 1
+             until fmt-ind > 3
+         if rawformat = valid-format(fmt-ind)
+            move rawformat	to rept-format
+            move valid-filename(fmt-ind) to rept-reportfile
+         end-if
+     end-perform.
+     if rept-format <> rawformat and rawformat <> spaces
+        display "invalid report format: " function trim(rawformat)
+                " -- keeping " function trim(rept-format)
+        move 1			to exitcode
+     end-if.
+*>
+ 0600-show-usage.
+*>
+     display "usage: cmdline -r <recipient> [-e|-d] [-f <format>]".
+     display "  -r, --recv <recipient>   who the report is for "
+             "(required before -e/-d)".
+     display "  -e, --email              email the report to the "
+             "recipient".
+     display "  -d, --delivered          route the report to the "
+             "recipient for physical delivery".
+     display "  -f, --format <fmt>       report format: TEXT, CSV, "
+             "or HTML (default TEXT)".
+     display "  -h, --help               show this message and exit".
+     move "h"			to cmdstatus.
+     move 1			to exitcode.
