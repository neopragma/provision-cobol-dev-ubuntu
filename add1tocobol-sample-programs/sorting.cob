@@ -6,9 +6,18 @@
       * Purpose:   An OpenCOBOL SORT verb example
       * Tectonics: cobc -x sorting.cob
       *     ./sorting <input >output
-      *   or simply 
+      *   or simply
       *     ./sorting
-      *   for keyboard and screen demos 
+      *   for keyboard and screen demos
+      *
+      * Modifications:
+      *     14-Nov-2011
+      *     re-enabled the input/output procedures below, so records
+      *     are lower-cased on the way into the sort and upper-cased
+      *     on the way out, instead of passing through unchanged
+      *     05-Dec-2011
+      *     output-uppercase now counts the records it writes and
+      *     appends a trailer record reporting the total
       ******************************************************************
        identification division.
        program-id. sorting.
@@ -41,15 +50,18 @@
 
        working-storage section.
        01 loop-flag        pic 9 value low-value.
+       01 record-count     pic 9(9) value zero.
+       01 trailer-rec.
+           02 filler       pic x(7) value "TOTAL: ".
+           02 trailer-count pic zzz,zzz,zz9.
+           02 filler       pic x(9) value " RECORDS".
 
        procedure division.
        sort sort-work
            on descending key work-rec
            collating sequence is mixed
-           using  sort-in
-      *    input procedure is sort-transform
-           giving sort-out.
-      *    output procedure is output-uppercase.
+           input procedure is sort-transform
+           output procedure is output-uppercase.
 
        display sort-return end-display.
        goback.
@@ -75,6 +87,7 @@
       ******************************************************************
        output-uppercase.
        move low-value to loop-flag
+       move zero to record-count
        open output sort-out
        return sort-work
            at end move high-value to loop-flag
@@ -83,10 +96,14 @@
            until loop-flag = high-value
                move FUNCTION UPPER-CASE(work-rec) to out-rec
                write out-rec end-write
+               add 1 to record-count end-add
                return sort-work
                    at end move high-value to loop-flag
                end-return
        end-perform
+       move record-count to trailer-count
+       move trailer-rec to out-rec
+       write out-rec end-write
        close sort-out
        .
 
