@@ -0,0 +1,345 @@
+       >>source format is free
+*>*********************************************************************
+*> Author:    jrls (John Ellis)
+*> Date:      11-Jun-2012
+*> Purpose:   Reads invoicedata from database/invoice1.csv and prints
+*>            a year-to-date invoice total by sales rep -- one line
+*>            per rep showing this year's quantity and amount, plus a
+*>            grand total, so a rep's YTD performance can be checked
+*>            without re-running the whole register.
+*>*********************************************************************
+*>Modifications:
+*>02-Jul-2012 - reads the CSV's record-type column (IN/CM) and nets a
+*>              credit memo / return row's amount out of a rep's YTD
+*>              total instead of adding it
+*>23-Jul-2012 - the quantity total is now netted the same way as the
+*>              amount total, so a rep with more returns than sales
+*>              this year shows a negative YTD quantity instead of an
+*>              inflated positive one
+*>28-Jan-2013 - now merges database/invoice2.csv and invoice3.csv
+*>              the same way writeinvoice does, instead of reading
+*>              only invoice1.csv and under-reporting a multi-region
+*>              rep's YTD totals; invoiceno/sonumber/quantity/
+*>              unitprice are staged to raw alphanumeric fields and
+*>              validated with function test-numval before going
+*>              into their numeric-edited items, with bad rows
+*>              rejected to ytdsalesrep_rejects.txt instead of
+*>              corrupting the accumulators
+*>*********************************************************************
+identification division.
+program-id. ytdsalesrep.
+environment division.
+*>
+input-output section.
+*>
+file-control.
+*>
+select invoicefile	assign to "database/invoice1.csv"
+                        organization is line sequential.
+select optional invoicefile2	assign to "database/invoice2.csv"
+                        organization is line sequential.
+select optional invoicefile3	assign to "database/invoice3.csv"
+                        organization is line sequential.
+select ytdfile		assign to "invoiceytd.txt"
+                        organization is line sequential.
+select rejectfile	assign to "ytdsalesrep_rejects.txt"
+                        organization is line sequential.
+*>
+data division.
+*>
+file section.
+*>
+fd invoicefile.
+*>
+01 invoicerec		pic x(200).
+*>
+fd invoicefile2.
+*>
+01 invoicerec2		pic x(200).
+*>
+fd invoicefile3.
+*>
+01 invoicerec3		pic x(200).
+*>
+fd ytdfile.
+*>
+01 ytdrec		pic x(132).
+*>
+fd rejectfile.
+*>
+01 rejectrec		pic x(220).
+*>
+working-storage section.
+*>
+ 01  eof			pic x value spaces.
+     88  end-of-file		      value "y".
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>regional invoice files are merged into one batch by reading
+*>>>them in turn -- invoicefile2/3 are optional, so a site with
+*>>>only one region behaves exactly as it always has
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  curregion			pic 9 value 1.
+ 01  maxregion			pic 9 value 3.
+ 01  untstate			pic x(4) value spaces.
+ 01  untstate2			pic x(4) value spaces.
+ 01  untcurrency		pic x(5) value spaces.
+ 01  currentyear		pic x(4) value spaces.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>staging fields for the CSV columns that must
+*>be numeric before they go into invoicedata,
+*>plus the reject-row counter
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  rawinvoiceno		pic x(10) value spaces.
+ 01  rawsonumber		pic x(10) value spaces.
+ 01  rawquantity		pic x(12) value spaces.
+ 01  rawunitprice		pic x(12) value spaces.
+ 01  rowok			pic x value spaces.
+     88  row-is-valid	      value "y".
+ 01  rejectcount		unsigned-int value zero.
+*>
+ 01 invoicedata		.
+*>
+    05  inv-invoiceno		pic 9(6) value zero.
+    05  inv-rectype		pic x(2) value "IN".
+        88  rec-is-invoice	      value "IN".
+        88  rec-is-creditmemo	      value "CM".
+    05  inv-invdate.
+        10  invd-year		pic x(4) value spaces.
+        10                      pic x value spaces.
+        10  invd-month		pic xx value spaces.
+        10 			pic x value spaces.
+        10  invd-day		pic xx value spaces.
+    05  inv-sonumber		pic 9(6).
+    05  inv-custpo               pic x(8).
+    05  inv-terms		pic x(8).
+    05  inv-salesrep		pic x(8).
+    05  inv-shipmethod		pic x(8).
+    05  inv-currency		pic x(3).
+    05  inv-address occurs 2 times.
+        10  inv-name  		pic x(28).
+        10  inv-addr1		pic x(28).
+        10  inv-addr2		pic x(28).
+        10  inv-city		pic x(16).
+        10  inv-state		pic xx.
+        10  inv-zip		pic 9(10).
+    05  inv-quantity		pic 9(10).
+    05  inv-description		pic x(70).
+    05  inv-unitprice		pic 9(6)v99.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>YTD-by-salesrep accumulator table -- one entry per rep seen
+*>>>this year, in order of first appearance
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  repCount			unsigned-int value 1.
+ 01  repList.
+     05  repEntry	occurs 1 to 200 times
+                        depending on repCount
+                        indexed by repInd.
+         10  repName		pic x(8) value spaces.
+         10  repQty		pic s9(10) value zero.
+         10  repAmt		pic s9(10)v99 value zero.
+ 01  repMatchInd		unsigned-int value zero.
+ 01  lineamt			pic s9(8)v99 value zero.
+ 01  grandqty			pic s9(10) value zero.
+ 01  grandamt			pic s9(10)v99 value zero.
+ 01  showqty			pic -zzz,zzz,zz9 value zero.
+ 01  showamt			pic -zzz,zzz,zz9.99 value zero.
+*>
+ procedure division.
+*>
+ 0000-start.
+*>
+     move function current-date(1:4) to currentyear.
+
+     open input invoicefile
+                invoicefile2
+                invoicefile3.
+     open output ytdfile.
+     open output rejectfile.
+
+     move spaces		to ytdrec.
+     string "Year-to-date invoice totals by sales rep -- ",
+            currentyear delimited by size
+            into ytdrec
+     end-string.
+     write ytdrec.
+     move spaces		to ytdrec.
+     string "SalesRep Qty          Amount" delimited by size
+            into ytdrec
+     end-string.
+     write ytdrec.
+     move all "-"		to ytdrec.
+     write ytdrec.
+
+     perform until end-of-file
+         perform 0105-read-next-invoice
+         if not end-of-file
+            inspect invoicerec replacing all '"' by " "
+            unstring invoicerec delimited by ","
+                     into rawinvoiceno,
+                          inv-rectype,
+                          inv-invdate,
+                          rawsonumber,
+                          inv-custpo,
+                          inv-salesrep,
+                          inv-shipmethod,
+                          inv-terms,
+                          untcurrency,
+                          inv-name(1),
+                          inv-addr1(1),
+                          untstate,
+                          inv-zip(1),
+                          inv-name(2),
+                          inv-addr1(2),
+                          untstate2,
+                          inv-zip(2),
+                          rawquantity,
+                          rawunitprice,
+                          inv-description
+            end-unstring
+            perform 0050-validate-row
+            if row-is-valid
+               perform 0100-accumulate-invoice
+            end-if
+         end-if
+     end-perform.
+
+     perform 0200-putreport
+             varying repInd from 1 by 1
+             until repInd > repCount.
+
+     perform 0300-putgrandtotal.
+
+     close invoicefile
+           invoicefile2
+           invoicefile3.
+     close ytdfile.
+     close rejectfile.
+
+     if rejectcount > 0
+        move 4			to return-code
+     end-if.
+
+     goback.
+*>
+ 0050-validate-row.
+*>
+     move "y"			to rowok.
+     if function trim(rawinvoiceno) is not numeric
+        move spaces		to rowok
+     else if function trim(rawsonumber) is not numeric
+        move spaces		to rowok
+     else if function test-numval(rawquantity) <> 0
+        move spaces		to rowok
+     else if function test-numval(rawunitprice) <> 0
+        move spaces		to rowok
+     end-if.
+
+     if row-is-valid
+        move rawinvoiceno	to inv-invoiceno
+        move rawsonumber	to inv-sonumber
+        move rawquantity	to inv-quantity
+        move rawunitprice	to inv-unitprice
+     else
+        move spaces		to rejectrec
+        string "bad numeric field(s): ", function trim(invoicerec)
+               into rejectrec
+        end-string
+        write rejectrec
+        add 1			to rejectcount
+     end-if.
+*>
+ 0105-read-next-invoice.
+*>
+     evaluate curregion
+         when 1
+             read invoicefile
+                  at end perform 0106-advance-region
+             end-read
+         when 2
+             read invoicefile2
+                  at end perform 0106-advance-region
+                  not at end move invoicerec2 to invoicerec
+             end-read
+         when 3
+             read invoicefile3
+                  at end perform 0106-advance-region
+                  not at end move invoicerec3 to invoicerec
+             end-read
+     end-evaluate.
+*>
+ 0106-advance-region.
+*>
+     evaluate curregion
+         when 1 close invoicefile
+         when 2 close invoicefile2
+         when 3 close invoicefile3
+     end-evaluate.
+     add 1			to curregion.
+     if curregion > maxregion
+        move "y"		to eof
+     else
+        perform 0105-read-next-invoice
+     end-if.
+*>
+ 0100-accumulate-invoice.
+*>
+     if invd-year = currentyear
+        perform 0150-find-or-add-rep
+        if repMatchInd not = zero
+           if rec-is-creditmemo
+              compute lineamt = 0 - (inv-quantity * inv-unitprice)
+              subtract inv-quantity from repQty(repMatchInd)
+           else
+              compute lineamt = inv-quantity * inv-unitprice
+              add inv-quantity	to repQty(repMatchInd)
+           end-if
+           add lineamt		to repAmt(repMatchInd)
+        end-if
+     end-if.
+*>
+ 0150-find-or-add-rep.
+*>
+     move zero			to repMatchInd.
+     perform varying repInd from 1 by 1
+             until repInd > repCount
+         if inv-salesrep = repName(repInd)
+            move repInd	to repMatchInd
+         end-if
+     end-perform.
+     if repMatchInd = zero
+        if repCount < 200
+           add 1		to repCount
+           move inv-salesrep	to repName(repCount)
+           move zero		to repQty(repCount)
+           move zero		to repAmt(repCount)
+           move repCount	to repMatchInd
+        end-if
+     end-if.
+*>
+ 0200-putreport.
+*>
+     if repName(repInd) <> spaces
+        move spaces		to ytdrec
+        move repQty(repInd)	to showqty
+        move repAmt(repInd)	to showamt
+        string repName(repInd), " ",
+               showqty, " ",
+               showamt
+             into ytdrec
+        end-string
+        write ytdrec
+        add repQty(repInd)	to grandqty
+        add repAmt(repInd)	to grandamt
+     end-if.
+*>
+ 0300-putgrandtotal.
+*>
+     move all "-"		to ytdrec.
+     write ytdrec.
+     move spaces		to ytdrec.
+     move grandqty		to showqty.
+     move grandamt		to showamt.
+     string "Total qty: ", showqty, "   Total amount: ", showamt
+          into ytdrec
+     end-string.
+     write ytdrec.
