@@ -3,9 +3,86 @@
 *> Author:    jrls (John Ellis)
 *> Date:      Feb-2009
 *> Purpose:   Reads invoicedata from invrunf and uses the odfscanner
-*>            sub routines to write the invoices to a open document 
+*>            sub routines to write the invoices to a open document
 *>	      spreadheet.
 *>*********************************************************************
+*>Modifications:
+*>06-Feb-2012 - each run now also rebuilds invoiceindex.dat, an
+*>              indexed file keyed by invoice number that holds the
+*>              raw CSV line for the first row of each invoice, so a
+*>              single invoice can later be located directly instead
+*>              of scanning invoicefile from the top
+*>30-Apr-2012 - a run now merges up to three regional invoice files
+*>              (invoice1.csv, invoice2.csv, invoice3.csv) into one
+*>              batch instead of reading only invoice1.csv; the second
+*>              and third are optional, so a site with only one region
+*>              behaves exactly as before
+*>21-May-2012 - sales rep and ship method codes are now checked
+*>              against database/salesreps.csv and
+*>              database/shipmethods.csv; a row naming a code not on
+*>              either list is rejected the same way a bad numeric
+*>              field already is.  Both reference files are optional,
+*>              so a site that hasn't populated them yet skips the
+*>              check entirely
+*>02-Jul-2012 - the CSV now carries a record-type column (IN/CM)
+*>              right after the invoice number; a CM (credit memo /
+*>              return) row's amount is subtracted from the invoice's
+*>              running total instead of added, and its ODF
+*>              description is prefixed "CREDIT MEMO - ".  totamt and
+*>              the other invoice-total fields are signed now so a
+*>              return-only invoice can show a negative balance
+*>23-Jul-2012 - a customer PO number reused by a different customer is
+*>              now flagged: the first invoice line of each invoice is
+*>              checked against a running table of PO numbers seen so
+*>              far, and a mismatch is written to
+*>              writeinvoicedupepo.txt rather than rejecting the row
+*>13-Aug-2012 - the checkpoint file is now also rewritten every
+*>              ckptinterval rows processed, not just at each invoice
+*>              break, so a very large invoice made up of many line
+*>              items doesn't go too long between checkpoints
+*>27-Aug-2012 - the periodic checkpoint was recording lastinvoice,
+*>              which changes on every row including a mid-invoice
+*>              continuation line; it now records lastcompleteinvoice,
+*>              set only once an invoice's sheet/totals/EDI segment
+*>              are all written, so a checkpoint taken mid-invoice
+*>              can never cause a restart to skip that invoice's
+*>              remaining rows
+*>04-Sep-2012 - 0855-resolve-field-region's fieldlist lookup now wraps
+*>              fieldName in brackets before comparing against flField,
+*>              the same way odfsetfield does; it was comparing an
+*>              unbracketed name against odfscanner's bracketed table
+*>              entries and could never match, so growregion stayed
+*>              stuck on region 1 no matter which region overflowed
+*>03-Sep-2012 - the CSV gains trailing freight and discount columns;
+*>              both are per-invoice amounts (captured off the first
+*>              line item of each invoice, the same way sonumber and
+*>              custpo already are) and are now added into and
+*>              subtracted from invoicetotal, and set on the form as
+*>              new "freight" and "discount" placeholders
+*>24-Sep-2012 - running writeinvoice with a single invoice number on
+*>              the command line now reprints just that one invoice --
+*>              its raw CSV line is looked up in the invoice index
+*>              instead of scanning the CSVs, and only that
+*>              invoice's form is written
+*>15-Oct-2012 - a simple EDI 810 (invoice) flat file, invoice810.edi,
+*>              is now written alongside the ODF spreadsheet -- one
+*>              ST/BIG/N1/IT1.../TDS/SE segment envelope per invoice,
+*>              rebuilt fresh each batch run the same way the ODF
+*>              workbook is, and appended to when reprinting a single
+*>              invoice
+*>26-Nov-2012 - the ODF template and working-copy paths no longer have
+*>              to be preset as $odffile/$odfform in the shell; they
+*>              are now read from writeinvoice.cfg (falling back to
+*>              the previous shipped defaults if that file is missing)
+*>              and pushed into the environment right before odfscanner
+*>              runs
+*>17-Dec-2012 - a batch run's rejected-row, duplicate-field,
+*>              duplicate-PO, unrecognized-currency, and indexing-
+*>              failure counts are now reported together in one
+*>              end-of-job exception summary instead of as separate
+*>              displays, with a "no exceptions" line when the run was
+*>              completely clean
+*>*********************************************************************
 identification division.
 program-id. writeinvoice.
 environment division.
@@ -16,6 +93,29 @@ file-control.
 *>
 select invoicefile	assign to "database/invoice1.csv"
                         organization is line sequential.
+select optional invoicefile2	assign to "database/invoice2.csv"
+                        organization is line sequential.
+select optional invoicefile3	assign to "database/invoice3.csv"
+                        organization is line sequential.
+select optional ckptfile	assign to "writeinvoice.ckpt"
+                        organization is line sequential.
+select optional salesrepfile	assign to "database/salesreps.csv"
+                        organization is line sequential.
+select optional shipmethodfile	assign to "database/shipmethods.csv"
+                        organization is line sequential.
+select optional odfconfigfile	assign to "writeinvoice.cfg"
+                        organization is line sequential.
+select dupepofile	assign to "writeinvoicedupepo.txt"
+                        organization is line sequential.
+select optional edifile	assign to "invoice810.edi"
+                        organization is line sequential.
+select rejectfile	assign to "writeinvoicerejects.txt"
+                        organization is line sequential.
+select invoiceidx	assign to "invoiceindex.dat"
+                        organization is indexed
+                        access mode is dynamic
+                        record key is idx-invoiceno
+                        file status is idx-status.
 *>
 data division.
 *>
@@ -25,15 +125,165 @@ fd invoicefile.
 *>
 01 invoicerec		pic x(200).
 *>
+fd invoicefile2.
+*>
+01 invoicerec2		pic x(200).
+*>
+fd invoicefile3.
+*>
+01 invoicerec3		pic x(200).
+*>
+fd ckptfile.
+*>
+01 ckptrec		pic 9(6).
+*>
+fd salesrepfile.
+*>
+01 salesrepfilerec	pic x(8).
+*>
+fd shipmethodfile.
+*>
+01 shipmethodfilerec	pic x(8).
+*>
+fd odfconfigfile.
+*>
+01 odfconfigrec		pic x(200).
+*>
+fd dupepofile.
+*>
+01 dupeporec		pic x(90).
+*>
+fd edifile.
+*>
+01 edirec		pic x(150).
+*>
+fd rejectfile.
+*>
+01 rejectrec		pic x(220).
+*>
+fd invoiceidx.
+*>
+01 idx-record.
+    05  idx-invoiceno		pic 9(6).
+    05  idx-rawrec		pic x(200).
+*>
 working-storage section.
 *>
  01  eof			pic x value spaces.
      88  end-of-file		      value "y".
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>regional invoice files are merged into one batch by reading
+*>>>them in turn -- invoicefile2/3 are optional, so a site with
+*>>>only one region behaves exactly as it always has
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  curregion			pic 9 value 1.
+ 01  maxregion			pic 9 value 3.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>sales rep / ship method reference lists -- each is optional,
+*>>>so a site that hasn't populated one yet skips that check
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  srepLoaded			pic x value spaces.
+     88  sreps-are-loaded	      value "y".
+ 01  srepCount		unsigned-int value 1.
+ 01  srepList.
+     05  srepEntry	occurs 1 to 200 times
+                        depending on srepCount
+                        indexed by srepInd.
+         10  srepCode		pic x(8) value spaces.
+ 01  srepvalid			pic x value spaces.
+     88  srep-is-valid	      value "y".
+ 01  shipLoaded			pic x value spaces.
+     88  ships-are-loaded	      value "y".
+ 01  shipCount		unsigned-int value 1.
+ 01  shipList.
+     05  shipEntry	occurs 1 to 200 times
+                        depending on shipCount
+                        indexed by shipInd.
+         10  shipCode		pic x(8) value spaces.
+ 01  shipvalid			pic x value spaces.
+     88  ship-is-valid	      value "y".
+ 01  failreason			pic x(60) value spaces.
+ 01  ckpteof			pic x value spaces.
+     88  ckpt-end-of-file	      value "y".
+ 01  restartinvoice		pic 9(6) value zero.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>a checkpoint is normally only rewritten when an invoice breaks
+*>>>(see 0100-process-invoices); rowcheckcount also forces one every
+*>>>ckptinterval rows so a very large invoice with many line items
+*>>>doesn't go too long between checkpoints
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  rowcheckcount		unsigned-int value zero.
+ 01  ckptinterval		unsigned-int value 100.
+ 01  ckptfilename		pic x(17) value "writeinvoice.ckpt".
+ 01  removestat			pic s9(9) value zero.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>ODF template locations -- read from writeinvoice.cfg
+*>>>(one "name=value" pair per line) instead of expecting
+*>>>$odffile/$odfform to already be set in the shell; a
+*>>>missing config file (or a missing line in it) falls
+*>>>back to the values this program has always shipped with
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  odffilepath		pic x(80) value "invoicetemplate.fods".
+ 01  odfformpath		pic x(80) value "invoicework.fods".
+ 01  cfgname			pic x(80) value spaces.
+ 01  cfgvalue			pic x(80) value spaces.
+ 01  cfgeqpos			unsigned-int value zero.
+ 01  idx-status			pic xx value spaces.
+     88  idx-ok			      value "00".
  01  untstate			pic x(4) value spaces.
+ 01  untstate2			pic x(4) value spaces.
+ 01  untcurrency		pic x(5) value spaces.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>staging fields for the CSV columns that must
+*>be numeric before they go into invoicedata,
+*>plus the reject-row counter
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  rawinvoiceno		pic x(10) value spaces.
+ 01  rawrectype		pic x(2) value spaces.
+ 01  rawsonumber		pic x(10) value spaces.
+ 01  rawquantity		pic x(12) value spaces.
+ 01  rawunitprice		pic x(12) value spaces.
+ 01  rawfreight		pic x(12) value spaces.
+ 01  rawdiscount		pic x(12) value spaces.
+ 01  rowok			pic x value spaces.
+     88  row-is-valid	      value "y".
+ 01  rejectcount		unsigned-int value zero.
+ 01  dupfieldcount		unsigned-int value zero.
+ 01  badcurrencycount		unsigned-int value zero.
+ 01  indexfailcount		unsigned-int value zero.
+ 01  fieldnotfoundcount	unsigned-int value zero.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>customer-PO table -- one entry per PO number seen so far, used
+*>>>to flag the same PO number being reused by a different customer
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  poCount		unsigned-int value 1.
+ 01  poList.
+     05  poEntry	occurs 1 to 500 times
+                        depending on poCount
+                        indexed by poInd.
+         10  poNumber		pic x(8) value spaces.
+         10  poCustomer		pic x(28) value spaces.
+ 01  poMatchInd		unsigned-int value zero.
+ 01  dupepocount		unsigned-int value zero.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>EDI 810 flat file -- a simple ST/BIG/N1/IT1/TDS/SE segment
+*>>>envelope is written to invoice810.edi alongside each invoice's
+*>>>ODF form
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  edictrl			unsigned-int value zero.
+ 01  edisegcount		unsigned-int value zero.
+ 01  edilineno			unsigned-int value zero.
+ 01  showedictrl		pic 9(9) value zero.
+ 01  showedilineno		pic 9(6) value zero.
+ 01  showedisegcount		pic 9(6) value zero.
+ 01  showeditotal		pic -999999.99 value zero.
 *>
  01 invoicedata		.
 *>
     05  inv-invoiceno		pic 9(6) value zero.
+    05  inv-rectype		pic x(2) value "IN".
+        88  rec-is-invoice	      value "IN".
+        88  rec-is-creditmemo	      value "CM".
     05  inv-invdate.
         10  invd-year		pic x(4) value spaces.
         10                      pic x value spaces.
@@ -45,6 +295,7 @@ working-storage section.
     05  inv-terms		pic x(8).
     05  inv-salesrep		pic x(8).
     05  inv-shipmethod		pic x(8).
+    05  inv-currency		pic x(3).
     05  inv-address occurs 2 times.
         10  inv-name  		pic x(28).
         10  inv-addr1		pic x(28).
@@ -55,93 +306,392 @@ working-storage section.
     05  inv-quantity		pic 9(10).
     05  inv-description		pic x(70).
     05  inv-unitprice		pic 9(6)v99.
+    05  inv-freight		pic 9(6)v99.
+    05  inv-discount		pic 9(6)v99.
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
 *>>>parms for calling odf subroutines
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
  01  lastinvoice		pic 9(6) value zero.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>the checkpoint must only ever name a fully-written invoice --
+*>>>lastinvoice changes on every line-item row, including mid-invoice
+*>>>continuation rows, so a periodic row-count checkpoint (request 042)
+*>>>that wrote lastinvoice could persist a partially-processed invoice
+*>>>number; lastcompleteinvoice is set only at the invoice break in
+*>>>0100-process-invoices, once the prior invoice's sheet, totals and
+*>>>EDI segment are all written, so a restart always reprocesses a
+*>>>whole invoice rather than resuming partway through one
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  lastcompleteinvoice	pic 9(6) value zero.
  01  startpage			unsigned-int value zero.
  01  endpage			unsigned-int value zero.
  01  fieldname			pic x(18) value spaces.
  01  fieldvalue			pic x(100) value spaces.
- 01  retcode			unsigned-int value zero.	
+ 01  retcode			unsigned-int value zero.
+ 01  growregion			unsigned-int value 1.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>the same external field-list and table-region records
+*>>>odfscanner/odfaddrow keep, so the region a growing field
+*>>>actually lives in can be looked up instead of assumed
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  fieldlist external.
+     05  flCount		unsigned-int.
+     05  flTable      occurs 1 to 2000
+                      depending on flCount
+                      indexed by flInd.
+         10  flField		pic x(20).
+         10  flFieldOccur	unsigned-int.
+         10  flValue            pic x(100).
+         10  flValueSet	pic x.
+         10  flStart		unsigned-int.
+         10  flEnd		unsigned-int.
+ 01  tableregions external.
+     05  trCount		unsigned-int.
+     05  trTable      occurs 1 to 20
+                      depending on trCount
+                      indexed by trInd.
+         10  trStart		unsigned-int.
+         10  trEnd		unsigned-int.
+ 01  fieldstart			unsigned-int value zero.
+ 01  searchField			pic x(20) value spaces.
  01  sheetname			pic x(10) value spaces.
  01  showuprice			pic zzz,zz9.99 value zero.
- 01  showamt			pic zzz,zz9.99 value zero.
- 01  showtamt			pic zzz,zz9.99 value zero.
- 01  totamt			pic 9(6)v99 value zero.
+ 01  showamt			pic -zzz,zz9.99 value zero.
+ 01  showtamt			pic -zzz,zz9.99 value zero.
+ 01  totamt			pic s9(6)v99 value zero.
+ 01  invfreight		pic 9(6)v99 value zero.
+ 01  invdiscount		pic 9(6)v99 value zero.
+ 01  showfreight		pic zzz,zz9.99 value zero.
+ 01  showdiscount		pic zzz,zz9.99 value zero.
+ 01  salestaxrate		pic v9999 value .0725.
+ 01  salestax			pic s9(6)v99 value zero.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>sales tax rate by ship-to state; a state not on this
+*>>>list falls back to the default rate above
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  taxrate-states.
+     05  filler		pic x(2) value "CA".
+     05  filler		pic x(2) value "NY".
+     05  filler		pic x(2) value "TX".
+     05  filler		pic x(2) value "WA".
+     05  filler		pic x(2) value "OR".
+ 01  taxrate-states-r redefines taxrate-states.
+     05  tax-state		occurs 5 times pic x(2).
+ 01  taxrate-rates.
+     05  filler		pic v9999 value .0725.
+     05  filler		pic v9999 value .0400.
+     05  filler		pic v9999 value .0625.
+     05  filler		pic v9999 value .0650.
+     05  filler		pic v9999 value .0000.
+ 01  taxrate-rates-r redefines taxrate-rates.
+     05  tax-rate		occurs 5 times pic v9999.
+ 01  tax-ind			unsigned-int value zero.
+ 01  tax-found			pic x value spaces.
+     88  taxrate-is-known	      value "y".
+ 01  invoicetotal		pic s9(6)v99 value zero.
+ 01  showtax			pic -zzz,zz9.99 value zero.
+ 01  showinvtotal		pic -zzz,zz9.99 value zero.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>multi-currency support: recognized codes
+*>>>and their conversion rate to US dollars
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  currency-codes.
+     05  filler		pic x(3) value "USD".
+     05  filler		pic x(3) value "CAD".
+     05  filler		pic x(3) value "EUR".
+     05  filler		pic x(3) value "GBP".
+ 01  currency-codes-r redefines currency-codes.
+     05  cur-code		occurs 4 times pic x(3).
+ 01  currency-rates.
+     05  filler		pic 9v9999 value 1.0000.
+     05  filler		pic 9v9999 value 1.3500.
+     05  filler		pic 9v9999 value 0.9300.
+     05  filler		pic 9v9999 value 0.7900.
+ 01  currency-rates-r redefines currency-rates.
+     05  cur-rate		occurs 4 times pic 9v9999.
+ 01  cur-ind			unsigned-int value zero.
+ 01  cur-found			pic x value spaces.
+     88  currency-is-known	      value "y".
+ 01  currate			pic 9v9999 value 1.0000.
+ 01  usdtotal			pic s9(8)v99 value zero.
+ 01  showusdtotal		pic -zzz,zzz,zz9.99 value zero.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>reprint-single-invoice mode -- when the command line names an
+*>>>invoice number, that one invoice alone is looked up in
+*>>>the invoice index and rewritten, instead of running
+*>>>the whole batch
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  cmdarg				pic x(20) value spaces.
+ 01  reprintmode			pic x value spaces.
+     88  reprint-mode-on	      value "y".
+ 01  reprintinvoiceno			pic 9(6) value zero.
 *>
  procedure division.
 *>
  0000-start.
+*>
+     accept cmdarg		from command-line
+     end-accept.
+     if cmdarg <> spaces and function trim(cmdarg) is numeric
+        move function trim(cmdarg) to reprintinvoiceno
+        set reprint-mode-on	to true
+     end-if.
+
+     perform 0940-load-odfconfig.
 *>
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
-*>odfscanner preps the template file 
-*>that was set to the system varible $odffile.
+*>odfscanner preps the template file that odffile/odfform
+*>resolve to; 0940-load-odfconfig has already pointed those
+*>at whatever writeinvoice.cfg said (or left the shipped
+*>defaults in place if the config file wasn't there).  Done
+*>before the reprint-mode branch too, since reprinting a
+*>single invoice also drives odfscanner/odfstartform.
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     display "odffile"		upon environment-name.
+     display odffilepath	upon environment-value.
+     display "odfform"		upon environment-name.
+     display odfformpath	upon environment-value.
+
+     if reprint-mode-on
+        perform 0110-reprint-single-invoice
+        goback
+     end-if.
+
+     perform 0900-read-checkpoint.
+     perform 0920-load-salesreps.
+     perform 0930-load-shipmethods.
+
      call "odfscanner"		using startpage,
 				      endpage.
- 
-     open input invoicefile.
+
+     open input invoicefile
+                invoicefile2
+                invoicefile3.
+     open output rejectfile.
+     open output invoiceidx.
+     open output dupepofile.
+     open output edifile.
 
      perform until end-of-file
-         read invoicefile
-              at end
-                 move "y" 	to eof
-                 perform 0200-putsheetname
-           	 move "totalamt" to fieldName
-           	 move totamt	to showtamt
-           	 move showtamt	to fieldValue
-                 perform 0800-odfsetvalue
-	         call "odfwritepage"	using startpage,
-                                              endpage,
-                                              sheetname
-                 end-call
-                 call "odffinishform"   using endpage
-                 end-call
-              not at end
-                 inspect invoicerec replacing all '"' by " "
-                 unstring invoicerec delimited by ","
-                          into inv-invoiceno,
-                               inv-invdate,
-                               inv-sonumber,
-                               inv-custpo,
-                               inv-salesrep,
-                               inv-shipmethod,
-                               inv-terms,
-                               inv-name(1),
-                               inv-addr1(1),
-                               untstate,
-                               inv-zip(1),
-                               inv-quantity,
-                               inv-unitprice,
-                               inv-description
-                 end-unstring
-                 move function trim(untstate) to inv-state(1)
-                 perform 0100-process-invoices
-         end-read
+         perform 0105-read-next-invoice
+         if end-of-file
+            if lastinvoice <> 0
+               perform 0200-putsheetname
+               perform 0250-puttotals
+               perform 0720-edi-end-invoice
+               call "odfwritepage"	using startpage,
+                                         endpage,
+                                         sheetname
+               end-call
+               call "odffinishform"   using endpage
+               end-call
+            end-if
+         else
+            inspect invoicerec replacing all '"' by " "
+            unstring invoicerec delimited by ","
+                     into rawinvoiceno,
+                          rawrectype,
+                          inv-invdate,
+                          rawsonumber,
+                          inv-custpo,
+                          inv-salesrep,
+                          inv-shipmethod,
+                          inv-terms,
+                          untcurrency,
+                          inv-name(1),
+                          inv-addr1(1),
+                          untstate,
+                          inv-zip(1),
+                          inv-name(2),
+                          inv-addr1(2),
+                          untstate2,
+                          inv-zip(2),
+                          rawquantity,
+                          rawunitprice,
+                          inv-description,
+                          rawfreight,
+                          rawdiscount
+            end-unstring
+            move function trim(untstate) to inv-state(1)
+            move function trim(untstate2) to inv-state(2)
+            move function trim(untcurrency) to inv-currency
+            perform 0050-validate-row
+            if row-is-valid
+               if inv-invoiceno > restartinvoice
+                  perform 0100-process-invoices
+               end-if
+            end-if
+            add 1		to rowcheckcount
+            if rowcheckcount >= ckptinterval
+               perform 0950-write-checkpoint
+               move zero	to rowcheckcount
+            end-if
+         end-if
      end-perform.
- 
-     close invoicefile.
+
+     close rejectfile.
+     close invoiceidx.
+     close dupepofile.
+     close edifile.
+
+     perform 0980-print-exception-summary.
+
+     call "remove" using ckptfilename returning removestat end-call.
+
+     if rejectcount > 0 or indexfailcount > 0
+        move 8			to return-code
+     end-if.
 
      goback.
+*>
+ 0050-validate-row.
+*>
+     move "y"			to rowok.
+     move "bad numeric field(s)" to failreason.
+     if function trim(rawinvoiceno) is not numeric
+        move spaces		to rowok
+     else if function trim(rawsonumber) is not numeric
+        move spaces		to rowok
+     else if function test-numval(rawquantity) <> 0
+        move spaces		to rowok
+     else if function test-numval(rawunitprice) <> 0
+        move spaces		to rowok
+     else if function test-numval(rawfreight) <> 0
+        move spaces		to rowok
+     else if function test-numval(rawdiscount) <> 0
+        move spaces		to rowok
+     end-if.
+
+     if row-is-valid
+        if function trim(rawrectype) <> "IN" and
+           function trim(rawrectype) <> "CM"
+           move spaces		to rowok
+           move "invalid record type (must be IN or CM)" to failreason
+        end-if
+     end-if.
+
+     if row-is-valid and sreps-are-loaded
+        perform 0055-check-salesrep
+     end-if.
+
+     if row-is-valid and ships-are-loaded
+        perform 0056-check-shipmethod
+     end-if.
+
+     if row-is-valid
+        move rawinvoiceno	to inv-invoiceno
+        move rawrectype		to inv-rectype
+        move rawsonumber	to inv-sonumber
+        move rawquantity	to inv-quantity
+        move rawunitprice	to inv-unitprice
+        move rawfreight		to inv-freight
+        move rawdiscount	to inv-discount
+     else
+        move spaces		to rejectrec
+        string function trim(failreason), ": ", function trim(invoicerec)
+               into rejectrec
+        end-string
+        write rejectrec
+        add 1			to rejectcount
+     end-if.
+*>
+ 0055-check-salesrep.
+*>
+     move spaces		to srepvalid.
+     perform varying srepInd from 1 by 1
+             until srepInd > srepCount
+         if function trim(inv-salesrep) = function trim(srepCode(srepInd))
+            move "y"		to srepvalid
+         end-if
+     end-perform.
+     if not srep-is-valid
+        move spaces		to rowok
+        move spaces		to failreason
+        string "unknown sales rep code '",
+               function trim(inv-salesrep), "'"
+             into failreason
+        end-string
+     end-if.
+*>
+ 0056-check-shipmethod.
+*>
+     move spaces		to shipvalid.
+     perform varying shipInd from 1 by 1
+             until shipInd > shipCount
+         if function trim(inv-shipmethod) = function trim(shipCode(shipInd))
+            move "y"		to shipvalid
+         end-if
+     end-perform.
+     if not ship-is-valid
+        move spaces		to rowok
+        move spaces		to failreason
+        string "unknown ship method code '",
+               function trim(inv-shipmethod), "'"
+             into failreason
+        end-string
+     end-if.
+*>
+ 0057-check-duplicate-po.
+*>
+     move zero			to poMatchInd.
+     perform varying poInd from 1 by 1
+             until poInd > poCount
+         if function trim(inv-custpo) = function trim(poNumber(poInd))
+            move poInd		to poMatchInd
+         end-if
+     end-perform.
+     if poMatchInd = zero
+        if poCount < 500
+           add 1		to poCount
+           move inv-custpo	to poNumber(poCount)
+           move inv-name(1)	to poCustomer(poCount)
+        end-if
+     else
+        if function trim(poCustomer(poMatchInd)) <> function trim(inv-name(1))
+           move spaces		to dupeporec
+           string "PO# ", function trim(inv-custpo),
+                  " on invoice ", inv-invoiceno,
+                  " was previously used by '",
+                  function trim(poCustomer(poMatchInd)),
+                  "', now claimed by '",
+                  function trim(inv-name(1)), "'"
+                into dupeporec
+           end-string
+           write dupeporec
+           add 1		to dupepocount
+        end-if
+     end-if.
 *>
  0100-process-invoices.
 *>
       if inv-invoiceno <> lastinvoice
+        move inv-invoiceno	to idx-invoiceno
+        move invoicerec		to idx-rawrec
+        write idx-record
+            invalid key
+               display "writeinvoice: problem indexing invoice "
+                       inv-invoiceno ", status=" idx-status
+               add 1	to indexfailcount
+        end-write
+        perform 0057-check-duplicate-po
         if lastinvoice <> 0
            perform 0200-putsheetname
-           move "totalamt"	to fieldName
-           move totamt		to showtamt
-           move showtamt	to fieldValue
-           perform 0800-odfsetvalue
+           perform 0250-puttotals
+           perform 0720-edi-end-invoice
 	   call "odfwritepage"	using startpage,
                                       endpage,
                                       sheetname
            end-call
+           move lastinvoice	to lastcompleteinvoice
            move zero		to totamt
+           perform 0950-write-checkpoint
         else
             call "odfstartform"	using startpage
         end-if
+        move inv-freight	to invfreight
+        move inv-discount	to invdiscount
+        perform 0700-edi-start-invoice
+        perform 0060-lookup-currency
         move "soldto"		to fieldName
         move inv-name(1) 	to fieldValue
         perform 0800-odfsetvalue
@@ -166,14 +716,17 @@ working-storage section.
         move "custpo" 		to fieldName
         move inv-custpo 	to fieldValue
         perform 0800-odfsetvalue
+        move "currency" 	to fieldName
+        move inv-currency 	to fieldValue
+        perform 0800-odfsetvalue
         move "shipto" to fieldName
-        move inv-name(1) 	to fieldValue
+        move inv-name(2) 	to fieldValue
         perform 0800-odfsetvalue
         move "terms" 		to fieldName
         move inv-terms 		to fieldValue
         perform 0800-odfsetvalue
         move "shiptoaddr1" 	to fieldName
-        move inv-addr1(1)	to fieldValue
+        move inv-addr1(2)	to fieldValue
         perform 0800-odfsetvalue
         move "srep" 		to fieldName
         move inv-salesrep 	to fieldValue
@@ -182,7 +735,7 @@ working-storage section.
         move inv-shipmethod	to fieldValue
         perform 0800-odfsetvalue
         move "shiptocitystatezip" to fieldName
-        string inv-city(1), ", " inv-state(1), " ", inv-zip(1)
+        string inv-city(2), ", " inv-state(2), " ", inv-zip(2)
                into fieldValue
         end-string
         perform 0800-odfsetvalue
@@ -192,7 +745,14 @@ working-storage section.
      perform 0800-odfsetvalue.
      
      move "description" 	to fieldName.
-     move inv-description 	to fieldValue.
+     if rec-is-creditmemo
+        move spaces		to fieldValue
+        string "CREDIT MEMO - ", function trim(inv-description)
+             into fieldValue
+        end-string
+     else
+        move inv-description 	to fieldValue
+     end-if.
      perform 0800-odfsetvalue.
   
      move "unitprice" 		to fieldName.
@@ -200,19 +760,251 @@ working-storage section.
      move showuprice		to fieldValue.
      perform 0800-odfsetvalue.
 
-     compute showamt = inv-quantity * inv-unitprice.
-     compute totamt = totamt + (inv-quantity * inv-unitprice).
+     if rec-is-creditmemo
+        compute showamt = 0 - (inv-quantity * inv-unitprice)
+        compute totamt = totamt - (inv-quantity * inv-unitprice)
+     else
+        compute showamt = inv-quantity * inv-unitprice
+        compute totamt = totamt + (inv-quantity * inv-unitprice)
+     end-if.
      move "amount" 		to fieldName.
      move showamt 		to fieldValue.
      perform 0800-odfsetvalue.
+     perform 0710-edi-put-item.
      move inv-invoiceno		to lastinvoice.
+*>
+ 0700-edi-start-invoice.
+*>
+     add 1			to edictrl.
+     move edictrl		to showedictrl.
+     move zero			to edisegcount.
+     move zero			to edilineno.
+     move spaces		to edirec.
+     string "ST*810*", function trim(showedictrl), "~"
+          into edirec
+     end-string.
+     write edirec.
+     add 1			to edisegcount.
+     move spaces		to edirec.
+     string "BIG*", inv-invdate, "*", inv-invoiceno, "~"
+          into edirec
+     end-string.
+     write edirec.
+     add 1			to edisegcount.
+     move spaces		to edirec.
+     string "N1*ST*", function trim(inv-name(1)), "~"
+          into edirec
+     end-string.
+     write edirec.
+     add 1			to edisegcount.
+*>
+ 0710-edi-put-item.
+*>
+     add 1			to edilineno.
+     move edilineno		to showedilineno.
+     move spaces		to edirec.
+     if rec-is-creditmemo
+        string "IT1*", function trim(showedilineno), "*-",
+               inv-quantity, "*EA*", inv-unitprice, "**PO*",
+               function trim(inv-custpo), "~"
+             into edirec
+        end-string
+     else
+        string "IT1*", function trim(showedilineno), "*",
+               inv-quantity, "*EA*", inv-unitprice, "**PO*",
+               function trim(inv-custpo), "~"
+             into edirec
+        end-string
+     end-if.
+     write edirec.
+     add 1			to edisegcount.
+*>
+ 0720-edi-end-invoice.
+*>
+     move invoicetotal		to showeditotal.
+     move spaces		to edirec.
+     string "TDS*", function trim(showeditotal), "~"
+          into edirec
+     end-string.
+     write edirec.
+     add 2			to edisegcount.
+     move edisegcount		to showedisegcount.
+     move spaces		to edirec.
+     string "SE*", function trim(showedisegcount), "*",
+            function trim(showedictrl), "~"
+          into edirec
+     end-string.
+     write edirec.
+*>
+ 0110-reprint-single-invoice.
+*>
+     call "odfscanner"		using startpage,
+				      endpage.
+     open input invoiceidx.
+     open extend edifile.
+     move reprintinvoiceno	to idx-invoiceno.
+     read invoiceidx
+          invalid key
+             display "writeinvoice: invoice " reprintinvoiceno
+                     " not found in invoiceindex.dat"
+             move 8		to return-code
+     end-read.
+     if idx-ok
+        move idx-rawrec		to invoicerec
+        inspect invoicerec replacing all '"' by " "
+        unstring invoicerec delimited by ","
+                 into rawinvoiceno,
+                      rawrectype,
+                      inv-invdate,
+                      rawsonumber,
+                      inv-custpo,
+                      inv-salesrep,
+                      inv-shipmethod,
+                      inv-terms,
+                      untcurrency,
+                      inv-name(1),
+                      inv-addr1(1),
+                      untstate,
+                      inv-zip(1),
+                      inv-name(2),
+                      inv-addr1(2),
+                      untstate2,
+                      inv-zip(2),
+                      rawquantity,
+                      rawunitprice,
+                      inv-description,
+                      rawfreight,
+                      rawdiscount
+        end-unstring
+        move function trim(untstate) to inv-state(1)
+        move function trim(untstate2) to inv-state(2)
+        move function trim(untcurrency) to inv-currency
+        perform 0050-validate-row
+        if row-is-valid
+           move zero		to lastinvoice
+           move zero		to totamt
+           perform 0100-process-invoices
+           perform 0200-putsheetname
+           perform 0250-puttotals
+           perform 0720-edi-end-invoice
+           call "odfwritepage"	using startpage,
+                                      endpage,
+                                      sheetname
+           end-call
+           call "odffinishform"	using endpage
+           end-call
+           display "writeinvoice: reprinted invoice " reprintinvoiceno
+        else
+           display "writeinvoice: invoice " reprintinvoiceno
+                   " failed validation on reprint -- " failreason
+           move 8		to return-code
+        end-if
+     end-if.
+     close invoiceidx.
+     close edifile.
+*>
+ 0105-read-next-invoice.
+*>
+     evaluate curregion
+         when 1
+             read invoicefile
+                  at end perform 0106-advance-region
+             end-read
+         when 2
+             read invoicefile2
+                  at end perform 0106-advance-region
+                  not at end move invoicerec2 to invoicerec
+             end-read
+         when 3
+             read invoicefile3
+                  at end perform 0106-advance-region
+                  not at end move invoicerec3 to invoicerec
+             end-read
+     end-evaluate.
+*>
+ 0106-advance-region.
+*>
+     evaluate curregion
+         when 1 close invoicefile
+         when 2 close invoicefile2
+         when 3 close invoicefile3
+     end-evaluate.
+     add 1			to curregion.
+     if curregion > maxregion
+        move "y"		to eof
+     else
+        perform 0105-read-next-invoice
+     end-if.
 *>
  0200-putsheetname.
 *>
-     string "inv", 
-            lastinvoice 
+     string "inv",
+            lastinvoice
        into sheetname
      end-string.
+*>
+ 0250-puttotals.
+*>
+     perform 0065-lookup-taxrate.
+     compute salestax	= totamt * salestaxrate.
+     compute invoicetotal = totamt + salestax + invfreight - invdiscount.
+     compute usdtotal	= invoicetotal * currate.
+     move "totalamt"		to fieldName.
+     move totamt		to showtamt.
+     move showtamt		to fieldValue.
+     perform 0800-odfsetvalue.
+     move "freight"		to fieldName.
+     move invfreight		to showfreight.
+     move showfreight		to fieldValue.
+     perform 0800-odfsetvalue.
+     move "discount"		to fieldName.
+     move invdiscount		to showdiscount.
+     move showdiscount		to fieldValue.
+     perform 0800-odfsetvalue.
+     move "salestax"		to fieldName.
+     move salestax		to showtax.
+     move showtax		to fieldValue.
+     perform 0800-odfsetvalue.
+     move "invoicetotal"	to fieldName.
+     move invoicetotal		to showinvtotal.
+     move showinvtotal		to fieldValue.
+     perform 0800-odfsetvalue.
+     move "usdtotal"		to fieldName.
+     move usdtotal		to showusdtotal.
+     move showusdtotal		to fieldValue.
+     perform 0800-odfsetvalue.
+*>
+ 0060-lookup-currency.
+*>
+     move spaces		to cur-found.
+     move 1.0000		to currate.
+     perform varying cur-ind from 1 by 1
+             until cur-ind > 4
+         if inv-currency = cur-code(cur-ind)
+            move "y"		to cur-found
+            move cur-rate(cur-ind) to currate
+         end-if
+     end-perform.
+     if not currency-is-known
+        add 1		to badcurrencycount
+        display "writeinvoice: unrecognized currency code '"
+                function trim(inv-currency)
+                "' on invoice " inv-invoiceno " -- defaulting to USD"
+        move "USD"		to inv-currency
+        move 1.0000		to currate
+     end-if.
+*>
+ 0065-lookup-taxrate.
+*>
+     move spaces		to tax-found.
+     move .0725			to salestaxrate.
+     perform varying tax-ind from 1 by 1
+             until tax-ind > 5
+         if inv-state(2) = tax-state(tax-ind)
+            move "y"		to tax-found
+            move tax-rate(tax-ind) to salestaxrate
+         end-if
+     end-perform.
 *>
  0800-odfsetvalue.
 *>
@@ -220,6 +1012,199 @@ working-storage section.
 			      fieldValue,
 			      retcode
      end-call.
-     if retcode <> 0
+     if retcode = 12
+        perform 0850-grow-and-retry
+     end-if.
+     if retcode = 12
+        add 1			to dupfieldcount
+        display "0800-odfsetvalue: no unfilled ["
+                function trim(fieldName)
+                "] placeholder left on invoice " inv-invoiceno
+     else if retcode <> 0
+        add 1			to fieldnotfoundcount
         display "0800-odfsetvalue problem with retcode=" retcode
      end-if.
+*>
+ 0850-grow-and-retry.
+*>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>the template ran out of rows for a
+*>repeating field (more line items than
+*>the form shipped with) -- duplicate its
+*>last detail row and try the set again
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     perform 0855-resolve-field-region.
+     call "odfaddrow" using growregion,
+                            fieldName,
+                            endpage
+     end-call.
+     call "odfsetfield" using fieldName,
+			      fieldValue,
+			      retcode
+     end-call.
+*>
+ 0855-resolve-field-region.
+*>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>find the table region the overflowing field
+*>actually lives in, by its scanned position,
+*>instead of always growing region 1
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     move zero			to fieldstart.
+     move 1			to growregion.
+     move spaces		to searchField.
+     string "[", function trim(fieldName), "]"
+            into searchField
+     end-string.
+     perform varying flInd from 1 by 1
+             until flInd > flCount
+         if flField(flInd) = searchField and fieldstart = zero
+            move flStart(flInd)	to fieldstart
+         end-if
+     end-perform.
+     perform varying trInd from 1 by 1
+             until trInd > trCount
+         if fieldstart >= trStart(trInd)
+            and fieldstart <= trEnd(trInd)
+            move trInd		to growregion
+         end-if
+     end-perform.
+*>
+ 0900-read-checkpoint.
+*>
+     move zero			to restartinvoice.
+     open input ckptfile.
+     read ckptfile
+          at end move "y"	to ckpteof
+     end-read.
+     if not ckpt-end-of-file
+        move ckptrec		to restartinvoice
+        display "writeinvoice: resuming after invoice " restartinvoice
+     end-if.
+     close ckptfile.
+*>
+ 0950-write-checkpoint.
+*>
+     open output ckptfile.
+     move lastcompleteinvoice	to ckptrec.
+     write ckptrec.
+     close ckptfile.
+*>
+ 0920-load-salesreps.
+*>
+     move zero			to srepCount.
+     open input salesrepfile.
+     read salesrepfile
+          at end move "y"	to eof
+     end-read.
+     perform until end-of-file
+         if srepCount < 200
+            add 1		to srepCount
+            move salesrepfilerec to srepCode(srepCount)
+            move "y"		to srepLoaded
+         end-if
+         read salesrepfile
+              at end move "y"	to eof
+         end-read
+     end-perform.
+     close salesrepfile.
+     move spaces		to eof.
+     if srepCount = zero
+        move 1			to srepCount
+     end-if.
+*>
+ 0930-load-shipmethods.
+*>
+     move zero			to shipCount.
+     open input shipmethodfile.
+     read shipmethodfile
+          at end move "y"	to eof
+     end-read.
+     perform until end-of-file
+         if shipCount < 200
+            add 1		to shipCount
+            move shipmethodfilerec to shipCode(shipCount)
+            move "y"		to shipLoaded
+         end-if
+         read shipmethodfile
+              at end move "y"	to eof
+         end-read
+     end-perform.
+     close shipmethodfile.
+     move spaces		to eof.
+     if shipCount = zero
+        move 1			to shipCount
+     end-if.
+*>
+ 0940-load-odfconfig.
+*>
+     open input odfconfigfile.
+     read odfconfigfile
+          at end move "y"	to eof
+     end-read.
+     perform until end-of-file
+         move zero		to cfgeqpos
+         inspect odfconfigrec tallying cfgeqpos
+                 for characters before initial "="
+         if cfgeqpos < length of odfconfigrec
+            move spaces		to cfgname cfgvalue
+            move odfconfigrec(1:cfgeqpos) to cfgname
+            move odfconfigrec(cfgeqpos + 2:) to cfgvalue
+            evaluate function trim(cfgname)
+                when "odffile"
+                     move function trim(cfgvalue) to odffilepath
+                when "odfform"
+                     move function trim(cfgvalue) to odfformpath
+            end-evaluate
+         end-if
+         read odfconfigfile
+              at end move "y"	to eof
+         end-read
+     end-perform.
+     close odfconfigfile.
+     move spaces		to eof.
+*>
+ 0980-print-exception-summary.
+*>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>one place at the end of the run that reports every exception
+*>>>counter this program keeps, instead of a separate display
+*>>>scattered wherever each counter happened to be incremented
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     if rejectcount = zero and dupfieldcount = zero
+        and dupepocount = zero and badcurrencycount = zero
+        and indexfailcount = zero and fieldnotfoundcount = zero
+        display "writeinvoice: run completed with no exceptions"
+     else
+        display "writeinvoice: exception summary --"
+        if rejectcount > 0
+           display "  " rejectcount
+                   " row(s) rejected for bad numeric fields -- see "
+                   "writeinvoicerejects.txt"
+        end-if
+        if dupfieldcount > 0
+           display "  " dupfieldcount
+                   " field(s) could not be set because the template "
+                   "ran out of placeholders for that field name"
+        end-if
+        if dupepocount > 0
+           display "  " dupepocount
+                   " customer PO number(s) reused by a different "
+                   "customer -- see writeinvoicedupepo.txt"
+        end-if
+        if badcurrencycount > 0
+           display "  " badcurrencycount
+                   " invoice(s) had an unrecognized currency code -- "
+                   "defaulted to USD"
+        end-if
+        if indexfailcount > 0
+           display "  " indexfailcount
+                   " invoice(s) could not be written to "
+                   "invoiceindex.dat"
+        end-if
+        if fieldnotfoundcount > 0
+           display "  " fieldnotfoundcount
+                   " field(s) named on the form could not be found "
+                   "by odfsetfield"
+        end-if
+     end-if.
