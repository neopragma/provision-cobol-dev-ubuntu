@@ -3,7 +3,33 @@
 *> Author:    jrls (John Ellis)
 *> Date:      Feb-2009
 *> Purpose:   Mysql db schema to open office format spreadsheet(.ods)
-*>            
+*>
+*>*********************************************************************
+*>Modifications:
+*>19-Mar-2012 - added a "-diff" command-line switch.  When given, the
+*>              current schema extract is compared against the one
+*>              saved by the previous run (dbreportprior.data) and any
+*>              added, changed or removed table/field is written to
+*>              dbreportdiff.txt; the current extract then becomes the
+*>              new baseline for next time.
+*>09-Apr-2012 - every run, diff mode or not, now also appends its
+*>              extract to dbreportschema_history.data, each line
+*>              tagged with the run date, so an old extract can still
+*>              be found later even after it's long since been rolled
+*>              over as the -diff baseline
+*>05-Nov-2012 - each field's Mysql type is now also translated into
+*>              the equivalent Cobol PICTURE clause (0105-translate-
+*>              type) and carried alongside it as a new "cobol_pic"
+*>              column in dbreportc.csv; the fixed-cell-count ODS
+*>              table layout itself was left alone since every row
+*>              type shares that cell count
+*>14-Nov-2012 - sets a non-zero return code when any field was
+*>              rejected for a bad dbFieldLength, so invoicepipeline
+*>              stops the run instead of treating the extract as clean
+*>21-Nov-2012 - 0110-loadtable now warns, once, when more than 500
+*>              distinct tables are seen instead of silently leaving
+*>              tocList stuck re-using tocTable(500), matching the
+*>              warn-on-overflow convention used for reportTable
 *>*********************************************************************
 identification division.
 program-id. invoicerep.
@@ -19,6 +45,24 @@ select dbdata		assign to "dbreportf.data"
 
 select repxmlfile	assign to "dbreportx.xml"
                         organization is line sequential.
+
+select rtoverflow	assign to "dbreportoverflow.data"
+                        organization is line sequential.
+
+select repcsvfile	assign to "dbreportc.csv"
+                        organization is line sequential.
+
+select repexceptfile	assign to "dbreportexceptions.txt"
+                        organization is line sequential.
+
+select optional priorfile	assign to "dbreportprior.data"
+                        organization is line sequential.
+
+select difffile		assign to "dbreportdiff.txt"
+                        organization is line sequential.
+
+select optional archivefile	assign to "dbreportschema_history.data"
+                        organization is line sequential.
 *>
 data division.
 *>
@@ -32,6 +76,30 @@ fd repxmlfile.
 *>
 01 repxmlrec			pic x(300) value spaces.
 *>
+fd rtoverflow.
+*>
+01 rtoverflowrec		pic x(90) value spaces.
+*>
+fd repcsvfile.
+*>
+01 repcsvrec			pic x(120) value spaces.
+*>
+fd repexceptfile.
+*>
+01 repexceptrec		pic x(150) value spaces.
+*>
+fd priorfile.
+*>
+01 priorrec			pic x(120) value spaces.
+*>
+fd difffile.
+*>
+01 diffrec			pic x(150) value spaces.
+*>
+fd archivefile.
+*>
+01 archiverec			pic x(130) value spaces.
+*>
 working-storage section.
 *>
  01  lastTable			pic x(30) value spaces.
@@ -40,20 +108,83 @@ working-storage section.
      05  dbFieldName		pic x(30) value spaces.
      05  dbFieldType		pic x(12) value spaces.
      05  dbFieldLength		pic x(10) value spaces.
+     05  dbFieldKey		pic x(10) value spaces.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>Mysql-type-to-Cobol-picture translation
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  dbBaseType			pic x(12) value spaces.
+ 01  dbTypeArgs			pic x(12) value spaces.
+ 01  dbTypeArg1			pic x(6) value spaces.
+ 01  dbTypeArg2			pic x(6) value spaces.
+ 01  dbPrecision			pic 99 value zero.
+ 01  dbScale			pic 99 value zero.
+ 01  dbWhole			pic 99 value zero.
+ 01  showWholeDigits		pic z9 value zero.
+ 01  showScaleDigits		pic z9 value zero.
+ 01  dbPicClause			pic x(20) value spaces.
 *>
  01  lowind			index.
- 01  highind			index.
+ 01  highind		index.
+ 01  rtRowCount		unsigned-int value 1.
+ 01  tocOverflowed		pic x value spaces.
+     88  toc-overflowed	      value "y".
+ 01  tocCount			unsigned-int value 1.
+ 01  tocList.
+     05  tocEntry	occurs 1 to 500 times
+                        depending on tocCount
+                        indexed by tocInd.
+         10  tocTable	pic x(30) value spaces.
  01  reportTable.
-     05  rtRows		occurs 200 times
+     05  rtRows		occurs 1 to 2000 times
+                        depending on rtRowCount
                         indexed by rtrInd.
          10  rtColls	occurs 4 times
                         indexed by rtcInd.
              15  rtrType	pic x value spaces.
              15  rtrTabFldName	pic x(32) value spaces.
              15  rtrFieldType   pic x(12) value spaces.
+             15  rtrKeyInfo     pic x(10) value spaces.
+             15  rtrPicClause   pic x(20) value spaces.
+ 01  rtOverflowed		pic x value spaces.
+     88  table-overflowed	      value "y".
+ 01  rtOverflowCount		unsigned-int value zero.
+ 01  rtExceptionCount		unsigned-int value zero.
+ 01  fieldLengthOk		pic x value spaces.
+     88  length-is-valid	      value "y".
  01  eof			pic x value spaces.
      88  end-of-file		      value "y".
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>schema-diff mode: -diff on the command line compares this
+*>>>run's extract against the previous run's saved baseline
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  cmdarg			pic x(20) value spaces.
+ 01  diffmode			pic x value spaces.
+     88  diff-mode-on	      value "y".
+ 01  diffFound			pic x value spaces.
+ 01  priorCount		unsigned-int value 1.
+ 01  priorSchema.
+     05  priorEntry	occurs 1 to 2000 times
+                        depending on priorCount
+                        indexed by priorInd.
+         10  priorTable		pic x(30) value spaces.
+         10  priorFieldName	pic x(30) value spaces.
+         10  priorFieldType	pic x(12) value spaces.
+         10  priorFieldLength	pic x(10) value spaces.
+         10  priorFieldKey	pic x(10) value spaces.
+         10  priorMatched		pic x value spaces.
+ 01  newCount			unsigned-int value 1.
+ 01  newSchema.
+     05  newEntry		occurs 1 to 2000 times
+                        depending on newCount
+                        indexed by newInd.
+         10  newLine		pic x(120) value spaces.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>>>dated history: every run also appends its extract to a running
+*>>>history file, each line tagged with the run date, so an old one
+*>>>can be found later even after -diff rolls its baseline
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+ 01  todaydate			pic x(8) value spaces.
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
 *>>>ODS Table statements
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
  01  trowstart			pic x(17) value "<table:table-row>".
@@ -69,17 +200,42 @@ working-storage section.
  01  textEnd                    pic x(9)  value "</text:p>".
  01  cellFinish			pic x(19) value "</table:table-cell>".
  01  headerType			pic x(42) value '<table:table-cell table:style-name="ce2"/>'.
+ 01  tableStart1			pic x(25) value '<table:table table:name="'.
+ 01  tableStart2			pic x(2)  value '">'.
+ 01  tableEnd			pic x(15) value "</table:table>".
+ 01  curSheet			pic x(30) value spaces.
 *>
  PROCEDURE DIVISION.
 *>
  0000-start.
 *>
+     accept cmdarg		from command-line
+     end-accept.
+     if function trim(cmdarg) = "-diff"
+        or function trim(cmdarg) = "--diff"
+        set diff-mode-on	to true
+     end-if.
+
      open input dbdata
-          output repxmlfile.
-     
+          output repxmlfile
+                 rtoverflow
+                 repcsvfile
+                 repexceptfile.
+
+     move zero			to newCount.
+     move function current-date(1:8) to todaydate.
+     if diff-mode-on
+        perform 0900-load-prior-schema
+        open output difffile
+     end-if.
+
+     move "table,field,type,key,cobol_pic" to repcsvrec.
+     write repcsvrec.
+
      set lowind			to 1.
      set highind		to 1.
      set rtcInd			to 4.
+     set tocInd			to 1.
 
      perform until end-of-file
          read dbdata
@@ -88,72 +244,292 @@ working-storage section.
          end-read
          if not end-of-file
             perform 0100-getdata
+            perform 0135-capture-schema-line
+            if diff-mode-on
+               perform 0140-diff-check
+            end-if
             perform 0110-loadtable
          else
-            set rtrInd		down by 1
-            move "F"		to rtrType(rtrInd, rtcInd)
+            if not table-overflowed
+               set rtrInd	down by 1
+               move "F"		to rtrType(rtrInd, rtcInd)
+            end-if
          end-if
      end-perform.
 
+     perform 0120-writetoc.
+
      perform 0130-writereport
              varying rtrInd from 1 by 1
-             until rtrInd > 200.
+             until rtrInd > rtRowCount.
+
+     if curSheet <> spaces
+        write repxmlrec		from tableEnd
+     end-if.
+
+     if table-overflowed
+        display "invoicerep: schema extract exceeded " rtRowCount
+                " report rows -- " rtOverflowCount
+                " row(s) written to dbreportoverflow.data instead"
+     end-if.
+
+     if rtExceptionCount > 0
+        display "invoicerep: " rtExceptionCount
+                " field(s) rejected for a bad dbFieldLength -- "
+                "see dbreportexceptions.txt"
+     end-if.
+
+     if diff-mode-on
+        perform 0950-report-removed
+        close difffile
+        perform 0960-save-prior-schema
+        display "invoicerep: schema differences (if any) written to "
+                "dbreportdiff.txt"
+     end-if.
+
+     perform 0970-archive-schema.
+     display "invoicerep: schema extract appended to "
+             "dbreportschema_history.data, dated " todaydate.
 
      close dbdata
-           repxmlfile.
+           repxmlfile
+           rtoverflow
+           repcsvfile
+           repexceptfile.
+
+     if rtExceptionCount > 0
+        move 4			to return-code
+     end-if.
 
      goback.
 *>
  0100-getdata.
 *>
-     unstring dbdatarec delimited by "|" 
-              into dbTable, dbFieldName, dbFieldType, dbFieldLength
+     move spaces		to dbFieldKey.
+
+     unstring dbdatarec delimited by "|"
+              into dbTable, dbFieldName, dbFieldType, dbFieldLength,
+                   dbFieldKey
      end-unstring.
+
+     perform 0105-translate-type.
+*>
+ 0105-translate-type.
+*>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>translates a Mysql column type (e.g.
+*>"varchar(30)", "decimal(8,2)") into
+*>the equivalent Cobol PICTURE clause
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+     move spaces		to dbBaseType dbTypeArgs
+                                   dbTypeArg1 dbTypeArg2 dbPicClause.
+
+     unstring dbFieldType delimited by "("
+              into dbBaseType, dbTypeArgs
+     end-unstring.
+     move function lower-case(function trim(dbBaseType)) to dbBaseType.
+
+     if dbTypeArgs <> spaces
+        unstring dbTypeArgs delimited by ")"
+                 into dbTypeArgs
+        end-unstring
+        unstring dbTypeArgs delimited by ","
+                 into dbTypeArg1, dbTypeArg2
+        end-unstring
+     end-if.
+
+     evaluate dbBaseType
+         when "int"
+         when "integer"
+         when "mediumint"
+              move "PIC S9(9) COMP"	to dbPicClause
+         when "smallint"
+              move "PIC S9(4) COMP"	to dbPicClause
+         when "tinyint"
+              move "PIC S9(2) COMP"	to dbPicClause
+         when "bigint"
+              move "PIC S9(18) COMP"	to dbPicClause
+         when "decimal"
+         when "numeric"
+              if function trim(dbTypeArg1) is numeric
+                 and function trim(dbTypeArg2) is numeric
+                 move function numval(dbTypeArg1) to dbPrecision
+                 move function numval(dbTypeArg2) to dbScale
+                 compute dbWhole = dbPrecision - dbScale
+                 move dbWhole		to showWholeDigits
+                 move dbScale		to showScaleDigits
+                 string "PIC S9(", function trim(showWholeDigits),
+                        ")V9(", function trim(showScaleDigits), ")"
+                      into dbPicClause
+                 end-string
+              else
+                 move "PIC S9(9)V99"	to dbPicClause
+              end-if
+         when "float"
+              move "PIC S9(9)V9(9) COMP-1" to dbPicClause
+         when "double"
+              move "PIC S9(9)V9(9) COMP-2" to dbPicClause
+         when "char"
+         when "varchar"
+              if function trim(dbTypeArg1) is numeric
+                 string "PIC X(", function trim(dbTypeArg1), ")"
+                      into dbPicClause
+                 end-string
+              else
+                 move "PIC X(30)"	to dbPicClause
+              end-if
+         when "text"
+         when "mediumtext"
+         when "longtext"
+              move "PIC X(2000)"	to dbPicClause
+         when "date"
+              move "PIC X(10)"		to dbPicClause
+         when "datetime"
+         when "timestamp"
+              move "PIC X(26)"		to dbPicClause
+         when "time"
+              move "PIC X(8)"		to dbPicClause
+         when "bit"
+         when "boolean"
+         when "bool"
+              move "PIC X"		to dbPicClause
+         when other
+              move "PIC X(30)"		to dbPicClause
+     end-evaluate.
 *>
  0110-loadtable.
 *>
-     if dbTable <> lastTable
-        if lastTable <> spaces
-           set rtrInd		down by 1
-           move "F"		to rtrType(rtrInd, rtcInd)
-           set rtrInd		up by 1
-        end-if
-        if rtcInd = 4
+     move "y"			to fieldLengthOk.
+     if function trim(dbFieldLength) is not numeric
+        move spaces		to fieldLengthOk
+     else if function numval(dbFieldLength) = zero
+        move spaces		to fieldLengthOk
+     end-if.
+
+     if not length-is-valid
+        move spaces		to repexceptrec
+        string "bad dbFieldLength for ",
+               function trim(dbTable), ".", function trim(dbFieldName),
+               ": '", dbFieldLength, "'"
+             into repexceptrec
+        end-string
+        write repexceptrec
+        add 1			to rtExceptionCount
+     else if table-overflowed
+        write rtoverflowrec	from dbSchema
+        add 1			to rtOverflowCount
+     else if (dbTable <> lastTable and highind >= 1999)
+             or highind >= 2000
+        set table-overflowed	to true
+        write rtoverflowrec	from dbSchema
+        add 1			to rtOverflowCount
+        display "invoicerep: reportTable is full at " highind
+                " rows -- spilling remaining schema rows to "
+                "dbreportoverflow.data"
+     else
+        if dbTable <> lastTable
+           if lastTable <> spaces
+              set rtrInd	down by 1
+              move "F"		to rtrType(rtrInd, rtcInd)
+              set rtrInd	up by 1
+           end-if
+*>          each new table starts its own row, so a sheet split can
+*>          align cleanly on row boundaries
            set rtcInd		to 1
            set rtrInd		to highind
            set lowind		to highind
-        else 
-           set rtrInd		to lowind
-           set rtcInd		up by 1
+           move "h"		to rtrType(rtrInd, rtcInd)
+           move dbTable         to rtrTabFldName(rtrInd, rtcInd)
+           move dbTable		to tocTable(tocInd)
+           set tocCount		to tocInd
+           if tocInd < 500
+              set tocInd	up by 1
+           else if not toc-overflowed
+              set toc-overflowed to true
+              display "invoicerep: tocList is full at " tocInd
+                      " tables -- the table of contents will not "
+                      "list any further distinct tables"
+           end-if
+           set rtrInd		up by 1
+           move "f"		to rtrType(rtrInd, rtcInd)
+           move dbFieldName     to rtrTabFldName(rtrInd, rtcInd)
+           move dbFieldType     to rtrFieldType(rtrInd, rtcInd)
+           move dbFieldKey      to rtrKeyInfo(rtrInd, rtcInd)
+           move dbPicClause     to rtrPicClause(rtrInd, rtcInd)
+        else
+           move "f"		to rtrType(rtrInd, rtcInd)
+           move dbFieldName     to rtrTabFldName(rtrInd, rtcInd)
+           move dbFieldType     to rtrFieldType(rtrInd, rtcInd)
+           move dbFieldKey      to rtrKeyInfo(rtrInd, rtcInd)
+           move dbPicClause     to rtrPicClause(rtrInd, rtcInd)
         end-if
-        move "h"		to rtrType(rtrInd, rtcInd)
-        move dbTable            to rtrTabFldName(rtrInd, rtcInd)
+
         set rtrInd		up by 1
-        move "f"		to rtrType(rtrInd, rtcInd)
-        move dbFieldName        to rtrTabFldName(rtrInd, rtcInd)
-        move dbFieldType        to rtrFieldType(rtrInd, rtcInd)
-     else
-        move "f"		to rtrType(rtrInd, rtcInd)
-        move dbFieldName        to rtrTabFldName(rtrInd, rtcInd)
-        move dbFieldType        to rtrFieldType(rtrInd, rtcInd)
-     end-if.
 
-     set rtrInd			up by 1.
+        if rtrInd > highind
+           set highind		to rtrInd
+        end-if
 
-     if rtrInd > highind 
-        set highind		to rtrInd
+        move dbTable		to lastTable
+        move highind		to rtRowCount
      end-if.
+*>
+ 0120-writetoc.
+*>
+     move spaces		to repxmlrec.
+     string tableStart1, "TOC", tableStart2
+          into repxmlrec
+     end-string.
+     write repxmlrec.
 
-     move dbTable		to lastTable.
+     perform varying tocInd from 1 by 1
+             until tocInd > tocCount
+        write repxmlrec	from trowstart
+        move spaces	to repxmlrec
+        move quote & "ce1" to cssStyle
+        string cellStart,
+               quote, function trim(tocTable(tocInd)), quote,
+               cellStartStyle
+             into repxmlrec
+        end-string
+        write repxmlrec
+        move spaces	to repxmlrec
+        string textStart, tocTable(tocInd), textEnd
+             into repxmlrec
+        end-string
+        write repxmlrec
+        write repxmlrec	from cellFinish
+        write repxmlrec	from trowend
+     end-perform.
+
+     write repxmlrec		from tableEnd.
 *>
  0130-writereport.
 *>
+     if rtrType(rtrInd, 1) = "h"
+        if curSheet <> spaces
+           move spaces		to repxmlrec
+           write repxmlrec	from tableEnd
+        end-if
+        move rtrTabFldName(rtrInd, 1) to curSheet
+        move spaces		to repxmlrec
+        string tableStart1, function trim(curSheet), tableStart2
+             into repxmlrec
+        end-string
+        write repxmlrec
+     end-if.
+
      write repxmlrec		from trowstart.
 
      perform varying rtcInd from 1 by 1
                  until rtcInd > 4
           move spaces		to repxmlrec
           if rtrType(rtrInd, rtcInd) = "h"
+             move spaces	to repcsvrec
+             string function trim(rtrTabFldName(rtrInd, rtcInd)), ",,,,"
+                  into repcsvrec
+             end-string
+             write repcsvrec
              move quote & "ce1" to cssStyle
              string cellStart, 
                     quote, function trim(rtrTabFldName(rtrInd, rtcInd)), quote,
@@ -171,6 +547,14 @@ working-storage section.
              write repxmlrec	from cellFinish
              write repxmlrec	from headerType
           else if rtrType(rtrInd, rtcInd) = "f"
+             move spaces	to repcsvrec
+             string ",", function trim(rtrTabFldName(rtrInd, rtcInd)), ",",
+                    function trim(rtrFieldType(rtrInd, rtcInd)), ",",
+                    function trim(rtrKeyInfo(rtrInd, rtcInd)), ",",
+                    function trim(rtrPicClause(rtrInd, rtcInd))
+                  into repcsvrec
+             end-string
+             write repcsvrec
              move quote & "ce3" to cssStyle
              string cellStart, 
                     quote, rtrTabFldName(rtrInd, rtcInd), quote,
@@ -202,6 +586,22 @@ working-storage section.
              end-string
              write repxmlrec
              write repxmlrec	from cellFinish
+             move quote & "ce7" to cssStyle
+	     move spaces 	to repxmlrec
+             string cellStart,
+                    quote, function trim(rtrKeyInfo(rtrInd, rtcInd)), quote,
+                    cellStartStyle
+                  into repxmlrec
+             end-string
+             write repxmlrec
+	     move spaces 	to repxmlrec
+             string textStart,
+                    rtrKeyInfo(rtrInd, rtcInd),
+                    textEnd
+                  into repxmlrec
+             end-string
+             write repxmlrec
+             write repxmlrec	from cellFinish
           else if rtrType(rtrInd, rtcInd) = "F"
              move quote & "ce5" to cssStyle
              string cellStart, 
@@ -240,3 +640,112 @@ working-storage section.
      end-perform. 
 
      write repxmlrec		from trowend.
+
+*>
+ 0135-capture-schema-line.
+*>
+     if newCount < 2000
+        add 1			to newCount
+        move dbdatarec		to newLine(newCount)
+     end-if.
+*>
+ 0140-diff-check.
+*>
+     move spaces		to diffFound.
+     perform varying priorInd from 1 by 1
+             until priorInd > priorCount
+         if dbTable = priorTable(priorInd)
+            and dbFieldName = priorFieldName(priorInd)
+            move "y"		to diffFound
+            move "y"		to priorMatched(priorInd)
+            if dbFieldType <> priorFieldType(priorInd)
+               or dbFieldLength <> priorFieldLength(priorInd)
+               or dbFieldKey <> priorFieldKey(priorInd)
+               move spaces	to diffrec
+               string "CHANGED: ", function trim(dbTable), ".",
+                      function trim(dbFieldName),
+                      " is now ", function trim(dbFieldType), "/",
+                      function trim(dbFieldLength), "/",
+                      function trim(dbFieldKey)
+                    into diffrec
+               end-string
+               write diffrec
+            end-if
+            set priorInd	to priorCount
+         end-if
+     end-perform.
+     if diffFound = spaces
+        move spaces		to diffrec
+        string "ADDED: ", function trim(dbTable), ".",
+               function trim(dbFieldName)
+             into diffrec
+        end-string
+        write diffrec
+     end-if.
+*>
+ 0900-load-prior-schema.
+*>
+     move zero			to priorCount.
+     open input priorfile.
+     read priorfile
+          at end move "y"	to eof
+     end-read.
+     perform until end-of-file
+         if priorCount < 2000
+            add 1		to priorCount
+            unstring priorrec delimited by "|"
+                     into priorTable(priorCount),
+                          priorFieldName(priorCount),
+                          priorFieldType(priorCount),
+                          priorFieldLength(priorCount),
+                          priorFieldKey(priorCount)
+            end-unstring
+            move spaces		to priorMatched(priorCount)
+         end-if
+         read priorfile
+              at end move "y"	to eof
+         end-read
+     end-perform.
+     close priorfile.
+     move spaces		to eof.
+     if priorCount = zero
+        move 1			to priorCount
+     end-if.
+*>
+ 0950-report-removed.
+*>
+     perform varying priorInd from 1 by 1
+             until priorInd > priorCount
+         if priorTable(priorInd) <> spaces
+            and priorMatched(priorInd) <> "y"
+            move spaces		to diffrec
+            string "REMOVED: ", function trim(priorTable(priorInd)), ".",
+                   function trim(priorFieldName(priorInd))
+                 into diffrec
+            end-string
+            write diffrec
+         end-if
+     end-perform.
+*>
+ 0960-save-prior-schema.
+*>
+     open output priorfile.
+     perform varying newInd from 1 by 1
+             until newInd > newCount
+         move newLine(newInd)	to priorrec
+         write priorrec
+     end-perform.
+     close priorfile.
+*>
+ 0970-archive-schema.
+*>
+     open extend archivefile.
+     perform varying newInd from 1 by 1
+             until newInd > newCount
+         move spaces		to archiverec
+         string todaydate, "|", function trim(newLine(newInd))
+              into archiverec
+         end-string
+         write archiverec
+     end-perform.
+     close archivefile.
