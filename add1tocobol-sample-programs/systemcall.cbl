@@ -1,10 +1,28 @@
        >>SOURCE FORMAT IS FREE
 *> *********************************************************************
 *> Author:    Brian Tiffin
-*> Date:      19-July 2008      
+*> Date:      19-July 2008
 *> Purpose:   Play with SYSTEM CALL
 *> Tectonics: cobc -x systemcall.cbl
 *>            easily broken, ./systemcall vi   would probably do.
+*>
+*> Modifications:
+*>   26-Dec-2011 - only the command word (the part of the argument
+*>                 before the first space) is now checked against a
+*>                 small table of approved commands before it is
+*>                 handed to CALL "SYSTEM"; anything else is refused
+*>   26-Dec-2011 - fixed pipestatus, which was declared PIC 9 but
+*>                 compared against and set to HIGH-VALUES; a numeric
+*>                 picture cannot hold that literal, so this never
+*>                 compiled
+*>   16-Jan-2012 - if the final "remove" of the temp file fails, its
+*>                 name is now appended to systemcall_orphans.log
+*>                 instead of just being displayed and forgotten, so
+*>                 an operator can find and clear it out later
+*>   30-Jan-2012 - startup now sweeps systemcall_orphans.log and
+*>                 retries "remove" on everything already logged
+*>                 from a prior failed run, rewriting the log with
+*>                 only the entries that still couldn't be removed
 identification division.
 program-id. systemcall.
 environment division.
@@ -18,6 +36,11 @@ file-control.
     assign to tmpfile
     organization is line sequential.
 
+    select optional orphanlog
+    assign to "systemcall_orphans.log"
+    organization is line sequential
+    file status is orphanlog-status.
+
 data division.
 file section.
 fd pipefile.
@@ -25,10 +48,13 @@ fd pipefile.
 
 sd sortfile.
    01 sort-record  pic x(80).
+
+fd orphanlog.
+   01 orphanrec    pic x(1024).
      
 working-storage section.
 
-01 pipestatus      pic 9.
+01 pipestatus      pic x.
    88 endofpipe        value high-values.
 01 stat            pic s9(9).
 01 commands        pic x(256).
@@ -36,14 +62,130 @@ working-storage section.
 
 01 tmpfile         pic x(1024).
 
+*> commands that are safe to hand to CALL "SYSTEM"; only the first
+*> word of the argument string is checked against this table
+01 approved-commands.
+   03 filler          pic x(16) value "ls".
+   03 filler          pic x(16) value "pwd".
+   03 filler          pic x(16) value "date".
+   03 filler          pic x(16) value "whoami".
+   03 filler          pic x(16) value "cat".
+   03 filler          pic x(16) value "df".
+   03 filler          pic x(16) value "echo".
+01 filler redefines approved-commands.
+   03 approved-command pic x(16) occurs 7 times.
+01 approved-count  usage binary-long value 7.
+
+01 command-word    pic x(16).
+01 approve-idx     usage binary-long.
+01 command-flag    pic x value "N".
+   88 command-is-approved value "Y".
+
+*> shell metacharacters that would let the argument string escape
+*> the approved command word and run something else entirely
+01 metachar-count  usage binary-long value 0.
+
+01 remove-tries    usage binary-long value 0.
+01 max-remove-tries usage binary-long value 3.
+
+01 orphanlog-status pic xx value spaces.
+
+*> leftover tmpnam-style files logged by a prior failed run; swept
+*> at startup so orphans from earlier runs get another remove attempt
+*> instead of accumulating forever
+01 orphan-sweep-table.
+   03 orphan-sweep-entry  pic x(1024) occurs 1000 times.
+01 orphan-sweep-count  usage binary-long value 0.
+01 orphan-sweep-idx    usage binary-long.
+01 orphan-sweep-stat   pic s9(9).
+01 orphan-sweep-full   pic x value "N".
+   88 orphan-sweep-table-full value "Y".
+
 *> redirect a system call to a temp file and display results
 procedure division.
 
+*> retry removing any tmpnam-style files a prior failed run logged
+*> as orphaned, before doing anything else; whatever still can't be
+*> removed goes right back into the log for next time
+open input orphanlog.
+if orphanlog-status = "00" or orphanlog-status = "05"
+    perform until orphanlog-status = "10"
+        read orphanlog
+            at end move "10" to orphanlog-status
+        end-read
+        if orphanlog-status not = "10"
+            call "remove" using orphanrec returning orphan-sweep-stat
+            end-call
+            if orphan-sweep-stat not = 0
+                if orphan-sweep-count < 1000
+                    add 1 to orphan-sweep-count
+                    move orphanrec
+                        to orphan-sweep-entry(orphan-sweep-count)
+                else if not orphan-sweep-table-full
+                    move "Y" to orphan-sweep-full
+                    display
+                        "systemcall: orphan sweep table is full at "
+                        orphan-sweep-count " entries; further "
+                        "still-orphaned files will not be re-logged"
+                    end-display
+                end-if
+            end-if
+        end-if
+    end-perform
+    close orphanlog
+    open output orphanlog
+    perform varying orphan-sweep-idx from 1 by 1
+            until orphan-sweep-idx > orphan-sweep-count
+        move orphan-sweep-entry(orphan-sweep-idx) to orphanrec
+        write orphanrec
+    end-perform
+    close orphanlog
+end-if.
+
 accept arguments from command-line end-accept.
 if arguments equal spaces
     move "ls" to arguments
 end-if.
 
+move spaces to command-word.
+unstring function trim(arguments trailing) delimited by space
+    into command-word
+end-unstring.
+
+move "N" to command-flag.
+perform varying approve-idx from 1 by 1
+    until approve-idx > approved-count
+        if function trim(command-word trailing) =
+           function trim(approved-command(approve-idx) trailing)
+            move "Y" to command-flag
+            exit perform
+        end-if
+end-perform.
+
+if not command-is-approved
+    display
+        "|" function trim(command-word trailing)
+        "| is not an approved command, refusing to run it"
+    end-display
+    stop run giving 1
+end-if.
+
+inspect arguments tallying metachar-count for all ";"
+inspect arguments tallying metachar-count for all "|"
+inspect arguments tallying metachar-count for all "&"
+inspect arguments tallying metachar-count for all "`"
+inspect arguments tallying metachar-count for all "$"
+inspect arguments tallying metachar-count for all "<"
+inspect arguments tallying metachar-count for all ">"
+inspect arguments tallying metachar-count for all "\"
+if metachar-count > 0
+    display
+        "|" function trim(arguments trailing)
+        "| contains shell metacharacters, refusing to run it"
+    end-display
+    stop run giving 1
+end-if.
+
 call "tmpnam" using tmpfile
               returning stat
 end-call.
@@ -112,9 +254,24 @@ end-perform.
 
 close pipefile.
 
+move 0 to remove-tries.
 call "remove" using tmpfile returning stat end-call.
+perform until stat = 0 or remove-tries >= max-remove-tries
+    add 1 to remove-tries end-add
+    call "remove" using tmpfile returning stat end-call
+end-perform.
+
 if stat not = 0
     display "remove: |" stat "|" end-display
+    display
+        "unable to remove " function trim(tmpfile trailing)
+        " after " max-remove-tries " tries, logging it as orphaned"
+    end-display
+    move spaces to orphanrec
+    move function trim(tmpfile trailing) to orphanrec
+    open extend orphanlog
+    write orphanrec
+    close orphanlog
 end-if.
 
 goback.
